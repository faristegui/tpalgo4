@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP1-F.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOVTIMES1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV1-ESTADO.
+
+           SELECT NOVTIMES2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV2-ESTADO.
+
+           SELECT NOVTIMES3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV3-ESTADO.
+
+           SELECT LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIS-ESTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  NOVTIMES1 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes1.txt".
+       01  REG-NOV1.
+           03 REG-NOV1-NUMERO      PIC X(5).
+           03 REG-NOV1-FECHA       PIC 9(8).
+           03 REG-NOV1-SUCURSAL    PIC X(3).
+           03 REG-NOV1-TIP_CLASE   PIC X(4).
+           03 REG-NOV1-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES2 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes2.txt".
+       01  REG-NOV2.
+           03 REG-NOV2-NUMERO      PIC X(5).
+           03 REG-NOV2-FECHA       PIC 9(8).
+           03 REG-NOV2-SUCURSAL    PIC X(3).
+           03 REG-NOV2-TIP_CLASE   PIC X(4).
+           03 REG-NOV2-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES3 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes3.txt".
+       01  REG-NOV3.
+           03 REG-NOV3-NUMERO      PIC X(5).
+           03 REG-NOV3-FECHA       PIC 9(8).
+           03 REG-NOV3-SUCURSAL    PIC X(3).
+           03 REG-NOV3-TIP_CLASE   PIC X(4).
+           03 REG-NOV3-HORAS       PIC 9(2)V99.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ListadoExcDuplicados.txt".
+       01  REG-LISTADO PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  NOV1-ESTADO PIC XX.
+           88 NOV1-OK  VALUE 00.
+           88 NOV1-EOF VALUE 10.
+
+       77  NOV2-ESTADO PIC XX.
+           88 NOV2-OK  VALUE 00.
+           88 NOV2-EOF VALUE 10.
+
+       77  NOV3-ESTADO PIC XX.
+           88 NOV3-OK  VALUE 00.
+           88 NOV3-EOF VALUE 10.
+
+       77  LIS-ESTADO PIC XX.
+           88 LIS-OK VALUE 00.
+
+       77  WS-NOV-INDICE  PIC 9(5).
+       77  WS-TOT-NOV     PIC 9(5) VALUE ZERO.
+       01  TAB-NOVTIMES.
+           03 TAB-NOV OCCURS 5000 TIMES INDEXED BY I.
+              05 TAB-NOV-NUMERO    PIC X(5).
+              05 TAB-NOV-FECHA     PIC 9(8).
+              05 FILLER REDEFINES TAB-NOV-FECHA.
+                 07 TAB-NOV-FECHA-AA PIC 9(4).
+                 07 TAB-NOV-FECHA-MM PIC 9(2).
+                 07 TAB-NOV-FECHA-DD PIC 9(2).
+              05 TAB-NOV-SUCURSAL  PIC X(3).
+              05 TAB-NOV-TIP_CLASE PIC X(4).
+              05 TAB-NOV-ORIGEN    PIC X(1).
+              05 TAB-NOV-DUP       PIC X(1) VALUE "N".
+                 88 NOV-ES-DUP       VALUE "S".
+                 88 NOV-NO-ES-DUP    VALUE "N".
+
+       77  WS-INDICE-COMP PIC 9(5).
+       77  WS-TOT-EXC     PIC 9(5) VALUE ZERO.
+
+       01  WS-FECHA-ACT.
+           03 WS-FECHA-ACT-AA PIC 9(4).
+           03 WS-FECHA-ACT-MM PIC 9(2).
+           03 WS-FECHA-ACT-DD PIC 9(2).
+
+       01  PTR-CAB.
+           03 FILLER       PIC X(6)  VALUE "FECHA ".
+           03 PTR-CAB-DD   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-MM   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-AA   PIC 9999.
+           03 FILLER       PIC X(67) VALUE SPACES.
+
+       01  PTR-TIT.
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE "Excepciones: carga duplicada".
+           03 FILLER PIC X(29) VALUE SPACES.
+
+       01  PTR-EXC-CAB.
+           03 FILLER PIC X(8)  VALUE "Profesor".
+           03 FILLER PIC X(5)  VALUE SPACES.
+           03 FILLER PIC X(5)  VALUE "Fecha".
+           03 FILLER PIC X(6)  VALUE SPACES.
+           03 FILLER PIC X(8)  VALUE "Sucursal".
+           03 FILLER PIC X(4)  VALUE SPACES.
+           03 FILLER PIC X(9)  VALUE "TipoClase".
+           03 FILLER PIC X(3)  VALUE SPACES.
+           03 FILLER PIC X(6)  VALUE "Origen".
+
+       01  PTR-EXC-DET.
+           03 PTR-EXC-DET-NUMERO    PIC X(5).
+           03 FILLER                PIC X(8)  VALUE SPACES.
+           03 PTR-EXC-DET-DD        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-MM        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-AA        PIC 9999.
+           03 FILLER                PIC X(3)  VALUE SPACES.
+           03 PTR-EXC-DET-SUCURSAL  PIC X(3).
+           03 FILLER                PIC X(9)  VALUE SPACES.
+           03 PTR-EXC-DET-TIP_CLASE PIC X(4).
+           03 FILLER                PIC X(8)  VALUE SPACES.
+           03 PTR-EXC-DET-ORIGEN    PIC X(10).
+
+       01  PTR-TOT-EXC.
+           03 FILLER           PIC X(34) VALUE
+              "Total de excepciones detectadas: ".
+           03 PTR-TOT-EXC-CANT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM CARGO-NOVTIMES1.
+           PERFORM CARGO-NOVTIMES2.
+           PERFORM CARGO-NOVTIMES3.
+           PERFORM VERIFICO-DUPLICADOS.
+           PERFORM IMPRIMO-CAB.
+           PERFORM IMPRIMO-DUPLICADOS.
+           PERFORM IMPRIMO-TOT-EXC.
+           PERFORM FIN.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-FECHA-ACT FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-ACT-DD TO PTR-CAB-DD.
+           MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
+           MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
+
+           OPEN INPUT NOVTIMES1.
+           IF (NOT NOV1-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES2.
+           IF (NOT NOV2-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES3.
+           IF (NOT NOV3-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF (NOT LIS-OK) THEN
+               DISPLAY "ERROR EN OPEN Listado: " LIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES1.
+           READ NOVTIMES1 RECORD INTO REG-NOV1.
+           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES2.
+           READ NOVTIMES2 RECORD INTO REG-NOV2.
+           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES3.
+           READ NOVTIMES3 RECORD INTO REG-NOV3.
+           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-NOVTIMES1.
+           PERFORM LEO-NOVTIMES1.
+           PERFORM
+           UNTIL (NOV1-EOF)
+               ADD 1 TO WS-TOT-NOV
+               MOVE REG-NOV1-NUMERO    TO TAB-NOV-NUMERO(WS-TOT-NOV)
+               MOVE REG-NOV1-FECHA     TO TAB-NOV-FECHA(WS-TOT-NOV)
+               MOVE REG-NOV1-SUCURSAL  TO TAB-NOV-SUCURSAL(WS-TOT-NOV)
+               MOVE REG-NOV1-TIP_CLASE TO TAB-NOV-TIP_CLASE(WS-TOT-NOV)
+               MOVE "1"                TO TAB-NOV-ORIGEN(WS-TOT-NOV)
+               PERFORM LEO-NOVTIMES1
+           END-PERFORM.
+
+       CARGO-NOVTIMES2.
+           PERFORM LEO-NOVTIMES2.
+           PERFORM
+           UNTIL (NOV2-EOF)
+               ADD 1 TO WS-TOT-NOV
+               MOVE REG-NOV2-NUMERO    TO TAB-NOV-NUMERO(WS-TOT-NOV)
+               MOVE REG-NOV2-FECHA     TO TAB-NOV-FECHA(WS-TOT-NOV)
+               MOVE REG-NOV2-SUCURSAL  TO TAB-NOV-SUCURSAL(WS-TOT-NOV)
+               MOVE REG-NOV2-TIP_CLASE TO TAB-NOV-TIP_CLASE(WS-TOT-NOV)
+               MOVE "2"                TO TAB-NOV-ORIGEN(WS-TOT-NOV)
+               PERFORM LEO-NOVTIMES2
+           END-PERFORM.
+
+       CARGO-NOVTIMES3.
+           PERFORM LEO-NOVTIMES3.
+           PERFORM
+           UNTIL (NOV3-EOF)
+               ADD 1 TO WS-TOT-NOV
+               MOVE REG-NOV3-NUMERO    TO TAB-NOV-NUMERO(WS-TOT-NOV)
+               MOVE REG-NOV3-FECHA     TO TAB-NOV-FECHA(WS-TOT-NOV)
+               MOVE REG-NOV3-SUCURSAL  TO TAB-NOV-SUCURSAL(WS-TOT-NOV)
+               MOVE REG-NOV3-TIP_CLASE TO TAB-NOV-TIP_CLASE(WS-TOT-NOV)
+               MOVE "3"                TO TAB-NOV-ORIGEN(WS-TOT-NOV)
+               PERFORM LEO-NOVTIMES3
+           END-PERFORM.
+
+       VERIFICO-DUPLICADOS.
+           SET I TO 1.
+           PERFORM WS-TOT-NOV TIMES
+               IF (NOV-NO-ES-DUP(I)) THEN
+                   SET WS-INDICE-COMP TO I
+                   ADD 1 TO WS-INDICE-COMP
+                   PERFORM COMPARO-RESTANTES
+               END-IF
+               SET I UP BY 1
+           END-PERFORM.
+
+       COMPARO-RESTANTES.
+           PERFORM UNTIL (WS-INDICE-COMP > WS-TOT-NOV)
+               IF (TAB-NOV-NUMERO(I) = TAB-NOV-NUMERO(WS-INDICE-COMP))
+                       AND (TAB-NOV-FECHA(I) =
+                            TAB-NOV-FECHA(WS-INDICE-COMP))
+                       AND (TAB-NOV-SUCURSAL(I) =
+                            TAB-NOV-SUCURSAL(WS-INDICE-COMP))
+                       AND (TAB-NOV-TIP_CLASE(I) =
+                            TAB-NOV-TIP_CLASE(WS-INDICE-COMP)) THEN
+                   MOVE "S" TO TAB-NOV-DUP(I)
+                   MOVE "S" TO TAB-NOV-DUP(WS-INDICE-COMP)
+               END-IF
+               ADD 1 TO WS-INDICE-COMP
+           END-PERFORM.
+
+       IMPRIMO-CAB.
+           WRITE REG-LISTADO FROM PTR-CAB.
+           WRITE REG-LISTADO FROM PTR-TIT.
+           WRITE REG-LISTADO FROM PTR-EXC-CAB.
+
+       IMPRIMO-DUPLICADOS.
+           SET I TO 1.
+           PERFORM WS-TOT-NOV TIMES
+               IF (NOV-ES-DUP(I)) THEN
+                   MOVE TAB-NOV-NUMERO(I)    TO PTR-EXC-DET-NUMERO
+                   MOVE TAB-NOV-FECHA-DD(I)  TO PTR-EXC-DET-DD
+                   MOVE TAB-NOV-FECHA-MM(I)  TO PTR-EXC-DET-MM
+                   MOVE TAB-NOV-FECHA-AA(I)  TO PTR-EXC-DET-AA
+                   MOVE TAB-NOV-SUCURSAL(I)  TO PTR-EXC-DET-SUCURSAL
+                   MOVE TAB-NOV-TIP_CLASE(I) TO PTR-EXC-DET-TIP_CLASE
+                   STRING "NovTimes" DELIMITED BY SIZE
+                          TAB-NOV-ORIGEN(I) DELIMITED BY SIZE
+                          INTO PTR-EXC-DET-ORIGEN
+                   WRITE REG-LISTADO FROM PTR-EXC-DET
+                   ADD 1 TO WS-TOT-EXC
+               END-IF
+               SET I UP BY 1
+           END-PERFORM.
+
+       IMPRIMO-TOT-EXC.
+           MOVE WS-TOT-EXC TO PTR-TOT-EXC-CANT.
+           WRITE REG-LISTADO FROM PTR-TOT-EXC.
+
+       FIN.
+           CLOSE NOVTIMES1.
+           CLOSE NOVTIMES2.
+           CLOSE NOVTIMES3.
+           CLOSE LISTADO.
+
+       END PROGRAM TP1-F.
