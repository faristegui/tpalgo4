@@ -17,6 +17,10 @@
            ALTERNATE RECORD KEY IS REG-SUC-RAZON WITH DUPLICATES
            FILE STATUS IS SUC-ESTADO.
 
+           SELECT SUCURSALESAUDIT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUD-ESTADO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -29,7 +33,40 @@
            03 REG-SUC-TEL      PIC X(20).
            03 REG-SUC-CUIT     PIC 9(11).
 
+       FD  SUCURSALESAUDIT LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/SucursalesAudit.txt".
+       01  REG-AUD.
+           03 REG-AUD-SUCURSAL   PIC X(03).
+           03 REG-AUD-CAMPO      PIC X(10).
+           03 REG-AUD-VALOR-ANT  PIC X(25).
+           03 REG-AUD-VALOR-NVO  PIC X(25).
+           03 REG-AUD-FECHA      PIC 9(08).
+           03 REG-AUD-HORA       PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       01  WS-CUIT-NUM PIC 9(11).
+       01  WS-CUIT-TAB REDEFINES WS-CUIT-NUM.
+           03 WS-CUIT-DIG PIC 9 OCCURS 11 TIMES.
+
+       01  WS-PESOS-CUIT PIC 9(10) VALUE 5432765432.
+       01  WS-PESOS-TAB REDEFINES WS-PESOS-CUIT.
+           03 WS-PESO PIC 9 OCCURS 10 TIMES.
+
+       77  WS-CUIT-INDICE PIC 9(2).
+       77  WS-SUMA-CUIT   PIC 9(4).
+       77  WS-COCIENTE    PIC 9(4).
+       77  WS-RESTO-CUIT  PIC 9(2).
+       77  WS-DIGITO-VER  PIC 9(2).
+
+       77  AUD-ESTADO PIC XX.
+           88 AUD-OK  VALUE 00.
+
+       01  WS-SUC-ANT.
+           03 WS-SUC-ANT-RAZON PIC X(25).
+           03 WS-SUC-ANT-DIRE  PIC X(20).
+           03 WS-SUC-ANT-TEL   PIC X(20).
+           03 WS-SUC-ANT-CUIT  PIC 9(11).
+
        01  WS-SUC-GENERICA.
            03 FILLER PIC X(03) VALUE "NNN".
            03 FILLER PIC X(25) VALUE "SIN DESCRIPCION".
@@ -39,10 +76,13 @@
 
        LINKAGE SECTION.
        01  SUCURSAL.
-           03 SUC-CUIT   PIC 9(11).
-           03 SUC-RAZON  PIC X(25).
-           03 SUC-ACCION PIC XX.
-           03 SUC-ESTADO PIC XX.
+           03 SUC-SUCURSAL PIC X(03).
+           03 SUC-RAZON    PIC X(25).
+           03 SUC-DIRE     PIC X(20).
+           03 SUC-TEL      PIC X(20).
+           03 SUC-CUIT     PIC 9(11).
+           03 SUC-ACCION   PIC XX.
+           03 SUC-ESTADO   PIC XX.
               88 SUC-OK  VALUE 00.
               88 SUC-EOF VALUE 10.
 
@@ -51,28 +91,194 @@
            IF (SUC-ACCION = 1) THEN
                PERFORM INICIO
            ELSE IF (SUC-ACCION = 2) THEN
-               PERFORM BUSCO
+               PERFORM BUSCO-CUIT
            ELSE IF (SUC-ACCION = 3) THEN
                PERFORM FIN
+           ELSE IF (SUC-ACCION = 4) THEN
+               PERFORM ALTA
+           ELSE IF (SUC-ACCION = 5) THEN
+               PERFORM MODIFICO
+           ELSE IF (SUC-ACCION = 6) THEN
+               PERFORM BAJA
+           ELSE IF (SUC-ACCION = 7) THEN
+               PERFORM BUSCO-SUCURSAL
+           ELSE IF (SUC-ACCION = 8) THEN
+               PERFORM VALIDO-CUIT
            ELSE
                MOVE 99 TO SUC-ESTADO
            END-IF.
            EXIT PROGRAM.
 
        INICIO.
-           OPEN INPUT SUCURSALES.
+           OPEN I-O SUCURSALES.
+           OPEN EXTEND SUCURSALESAUDIT.
+           IF (NOT AUD-OK) THEN
+               OPEN OUTPUT SUCURSALESAUDIT
+           END-IF.
 
-       BUSCO.
-           PERFORM LEO
-           MOVE REG-SUC-RAZON TO SUC-RAZON.
-           MOVE 00 TO SUC-ESTADO.
+       BUSCO-CUIT.
+           PERFORM LEO-CUIT.
+           MOVE REG-SUC-SUCURSAL TO SUC-SUCURSAL.
+           MOVE REG-SUC-RAZON    TO SUC-RAZON.
+           MOVE REG-SUC-DIRE     TO SUC-DIRE.
+           MOVE REG-SUC-TEL      TO SUC-TEL.
 
-       LEO.
+       LEO-CUIT.
            MOVE WS-SUC-GENERICA TO REG-SUC.
            MOVE SUC-CUIT TO REG-SUC-CUIT.
            READ SUCURSALES RECORD INTO REG-SUC KEY IS REG-SUC-CUIT.
 
+       BUSCO-SUCURSAL.
+           PERFORM LEO-SUCURSAL.
+           MOVE REG-SUC-RAZON TO SUC-RAZON.
+           MOVE REG-SUC-DIRE  TO SUC-DIRE.
+           MOVE REG-SUC-TEL   TO SUC-TEL.
+           MOVE REG-SUC-CUIT  TO SUC-CUIT.
+
+       LEO-SUCURSAL.
+           MOVE WS-SUC-GENERICA TO REG-SUC.
+           MOVE SUC-SUCURSAL TO REG-SUC-SUCURSAL.
+           READ SUCURSALES RECORD INTO REG-SUC KEY IS REG-SUC-SUCURSAL.
+
+       ALTA.
+           MOVE SUC-SUCURSAL TO REG-SUC-SUCURSAL.
+           MOVE SUC-RAZON    TO REG-SUC-RAZON.
+           MOVE SUC-DIRE     TO REG-SUC-DIRE.
+           MOVE SUC-TEL      TO REG-SUC-TEL.
+           MOVE SUC-CUIT     TO REG-SUC-CUIT.
+           WRITE REG-SUC.
+           IF (SUC-OK) THEN
+               PERFORM GRABO-AUDITORIA-ALTA
+           END-IF.
+
+       MODIFICO.
+           PERFORM LEO-SUCURSAL.
+           IF (SUC-OK) THEN
+               MOVE REG-SUC-RAZON TO WS-SUC-ANT-RAZON
+               MOVE REG-SUC-DIRE  TO WS-SUC-ANT-DIRE
+               MOVE REG-SUC-TEL   TO WS-SUC-ANT-TEL
+               MOVE REG-SUC-CUIT  TO WS-SUC-ANT-CUIT
+               MOVE SUC-RAZON TO REG-SUC-RAZON
+               MOVE SUC-DIRE  TO REG-SUC-DIRE
+               MOVE SUC-TEL   TO REG-SUC-TEL
+               MOVE SUC-CUIT  TO REG-SUC-CUIT
+               REWRITE REG-SUC
+               IF (SUC-OK) THEN
+                   PERFORM GRABO-AUDITORIA-MOD
+               END-IF
+           END-IF.
+
+       BAJA.
+           PERFORM LEO-SUCURSAL.
+           IF (SUC-OK) THEN
+               MOVE REG-SUC-RAZON TO WS-SUC-ANT-RAZON
+               MOVE REG-SUC-DIRE  TO WS-SUC-ANT-DIRE
+               MOVE REG-SUC-TEL   TO WS-SUC-ANT-TEL
+               MOVE REG-SUC-CUIT  TO WS-SUC-ANT-CUIT
+               DELETE SUCURSALES RECORD
+               IF (SUC-OK) THEN
+                   PERFORM GRABO-AUDITORIA-BAJA
+               END-IF
+           END-IF.
+
+       SELLO-AUDITORIA.
+           ACCEPT REG-AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT REG-AUD-HORA  FROM TIME.
+
+       GRABO-AUDITORIA-ALTA.
+           MOVE SUC-SUCURSAL TO REG-AUD-SUCURSAL.
+           PERFORM SELLO-AUDITORIA.
+           MOVE "RAZON"   TO REG-AUD-CAMPO.
+           MOVE SPACES    TO REG-AUD-VALOR-ANT.
+           MOVE SUC-RAZON TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "DIRE"    TO REG-AUD-CAMPO.
+           MOVE SPACES    TO REG-AUD-VALOR-ANT.
+           MOVE SUC-DIRE  TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "TEL"     TO REG-AUD-CAMPO.
+           MOVE SPACES    TO REG-AUD-VALOR-ANT.
+           MOVE SUC-TEL   TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "CUIT"    TO REG-AUD-CAMPO.
+           MOVE SPACES    TO REG-AUD-VALOR-ANT.
+           MOVE SUC-CUIT  TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+
+       GRABO-AUDITORIA-MOD.
+           MOVE SUC-SUCURSAL TO REG-AUD-SUCURSAL.
+           PERFORM SELLO-AUDITORIA.
+           IF (WS-SUC-ANT-RAZON NOT = SUC-RAZON) THEN
+               MOVE "RAZON"         TO REG-AUD-CAMPO
+               MOVE WS-SUC-ANT-RAZON TO REG-AUD-VALOR-ANT
+               MOVE SUC-RAZON        TO REG-AUD-VALOR-NVO
+               WRITE REG-AUD
+           END-IF.
+           IF (WS-SUC-ANT-DIRE NOT = SUC-DIRE) THEN
+               MOVE "DIRE"          TO REG-AUD-CAMPO
+               MOVE WS-SUC-ANT-DIRE  TO REG-AUD-VALOR-ANT
+               MOVE SUC-DIRE         TO REG-AUD-VALOR-NVO
+               WRITE REG-AUD
+           END-IF.
+           IF (WS-SUC-ANT-TEL NOT = SUC-TEL) THEN
+               MOVE "TEL"           TO REG-AUD-CAMPO
+               MOVE WS-SUC-ANT-TEL   TO REG-AUD-VALOR-ANT
+               MOVE SUC-TEL          TO REG-AUD-VALOR-NVO
+               WRITE REG-AUD
+           END-IF.
+           IF (WS-SUC-ANT-CUIT NOT = SUC-CUIT) THEN
+               MOVE "CUIT"          TO REG-AUD-CAMPO
+               MOVE WS-SUC-ANT-CUIT  TO REG-AUD-VALOR-ANT
+               MOVE SUC-CUIT         TO REG-AUD-VALOR-NVO
+               WRITE REG-AUD
+           END-IF.
+
+       GRABO-AUDITORIA-BAJA.
+           MOVE SUC-SUCURSAL TO REG-AUD-SUCURSAL.
+           PERFORM SELLO-AUDITORIA.
+           MOVE "RAZON"          TO REG-AUD-CAMPO.
+           MOVE WS-SUC-ANT-RAZON TO REG-AUD-VALOR-ANT.
+           MOVE SPACES           TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "DIRE"           TO REG-AUD-CAMPO.
+           MOVE WS-SUC-ANT-DIRE  TO REG-AUD-VALOR-ANT.
+           MOVE SPACES           TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "TEL"            TO REG-AUD-CAMPO.
+           MOVE WS-SUC-ANT-TEL   TO REG-AUD-VALOR-ANT.
+           MOVE SPACES           TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+           MOVE "CUIT"           TO REG-AUD-CAMPO.
+           MOVE WS-SUC-ANT-CUIT  TO REG-AUD-VALOR-ANT.
+           MOVE SPACES           TO REG-AUD-VALOR-NVO.
+           WRITE REG-AUD.
+
+       VALIDO-CUIT.
+           MOVE SUC-CUIT TO WS-CUIT-NUM.
+           MOVE ZERO TO WS-SUMA-CUIT.
+           MOVE 1 TO WS-CUIT-INDICE.
+           PERFORM UNTIL (WS-CUIT-INDICE > 10)
+               COMPUTE WS-SUMA-CUIT = WS-SUMA-CUIT +
+                       (WS-CUIT-DIG(WS-CUIT-INDICE) *
+                        WS-PESO(WS-CUIT-INDICE))
+               ADD 1 TO WS-CUIT-INDICE
+           END-PERFORM.
+           DIVIDE WS-SUMA-CUIT BY 11 GIVING WS-COCIENTE
+                  REMAINDER WS-RESTO-CUIT.
+           SUBTRACT WS-RESTO-CUIT FROM 11 GIVING WS-DIGITO-VER.
+           IF (WS-DIGITO-VER = 11) THEN
+               MOVE 0 TO WS-DIGITO-VER
+           END-IF.
+           IF (WS-DIGITO-VER = 10) THEN
+               MOVE 91 TO SUC-ESTADO
+           ELSE IF (WS-DIGITO-VER = WS-CUIT-DIG(11)) THEN
+               MOVE 00 TO SUC-ESTADO
+           ELSE
+               MOVE 91 TO SUC-ESTADO
+           END-IF.
+
        FIN.
            CLOSE SUCURSALES.
+           CLOSE SUCURSALESAUDIT.
 
        END PROGRAM SUCURSALES.
