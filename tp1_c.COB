@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP1-C.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIPOS_CLASE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TIP-ESTADO.
+
+           SELECT NOVTIMES1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV1-ESTADO.
+
+           SELECT NOVTIMES2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV2-ESTADO.
+
+           SELECT NOVTIMES3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV3-ESTADO.
+
+           SELECT LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIS-ESTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TIPOS_CLASE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TiposClase.txt".
+       01  REG-TIP.
+           03 REG-TIP-TIP_CLASE PIC X(04).
+           03 REG-TIP-DESC      PIC X(20).
+           03 REG-TIP-TARIFA    PIC 9(5)V99.
+
+       FD  NOVTIMES1 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes1.txt".
+       01  REG-NOV1.
+           03 REG-NOV1-NUMERO      PIC X(5).
+           03 REG-NOV1-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV1-FECHA.
+              05 REG-NOV1-FECHA-AA PIC 9(4).
+              05 REG-NOV1-FECHA-MM PIC 9(2).
+              05 REG-NOV1-FECHA-DD PIC 9(2).
+           03 REG-NOV1-SUCURSAL    PIC X(3).
+           03 REG-NOV1-TIP_CLASE   PIC X(4).
+           03 REG-NOV1-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES2 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes2.txt".
+       01  REG-NOV2.
+           03 REG-NOV2-NUMERO      PIC X(5).
+           03 REG-NOV2-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV2-FECHA.
+              05 REG-NOV2-FECHA-AA PIC 9(4).
+              05 REG-NOV2-FECHA-MM PIC 9(2).
+              05 REG-NOV2-FECHA-DD PIC 9(2).
+           03 REG-NOV2-SUCURSAL    PIC X(3).
+           03 REG-NOV2-TIP_CLASE   PIC X(4).
+           03 REG-NOV2-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES3 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes3.txt".
+       01  REG-NOV3.
+           03 REG-NOV3-NUMERO      PIC X(5).
+           03 REG-NOV3-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV3-FECHA.
+              05 REG-NOV3-FECHA-AA PIC 9(4).
+              05 REG-NOV3-FECHA-MM PIC 9(2).
+              05 REG-NOV3-FECHA-DD PIC 9(2).
+           03 REG-NOV3-SUCURSAL    PIC X(3).
+           03 REG-NOV3-TIP_CLASE   PIC X(4).
+           03 REG-NOV3-HORAS       PIC 9(2)V99.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ListadoExcTipoClase.txt".
+       01  REG-LISTADO PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  TIP-ESTADO PIC XX.
+           88 TIP-OK  VALUE 00.
+           88 TIP-EOF VALUE 10.
+
+       77  NOV1-ESTADO PIC XX.
+           88 NOV1-OK  VALUE 00.
+           88 NOV1-EOF VALUE 10.
+
+       77  NOV2-ESTADO PIC XX.
+           88 NOV2-OK  VALUE 00.
+           88 NOV2-EOF VALUE 10.
+
+       77  NOV3-ESTADO PIC XX.
+           88 NOV3-OK  VALUE 00.
+           88 NOV3-EOF VALUE 10.
+
+       77  LIS-ESTADO PIC XX.
+           88 LIS-OK VALUE 00.
+
+       77  WS-TIP-INDICE  PIC 9(4).
+       77  WS-TIP-BUSCADO PIC X(4).
+       77  WS-TIP-ENCONTRADO PIC X(1).
+           88 TIP-ENCONTRADO VALUE "S".
+           88 TIP-NO-ENCONTRADO VALUE "N".
+
+       01  TAB-TIP_CLASE.
+           03 TAB-TIP OCCURS 50 TIMES INDEXED BY I.
+              05 TAB-TIP-TIP_CLASE PIC X(4).
+              05 TAB-TIP-DESC      PIC X(20).
+              05 TAB-TIP-TARIFA    PIC 9(5)V99.
+
+       77  WS-TOT-EXC PIC 9(5).
+
+       01  WS-FECHA-ACT.
+           03 WS-FECHA-ACT-AA PIC 9(4).
+           03 WS-FECHA-ACT-MM PIC 9(2).
+           03 WS-FECHA-ACT-DD PIC 9(2).
+
+       01  PTR-CAB.
+           03 FILLER       PIC X(6)  VALUE "FECHA ".
+           03 PTR-CAB-DD   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-MM   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-AA   PIC 9999.
+           03 FILLER       PIC X(67) VALUE SPACES.
+
+       01  PTR-TIT.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(48) VALUE
+              "Excepciones: NovTimes con tipo de clase invalido".
+           03 FILLER PIC X(10) VALUE SPACES.
+
+       01  PTR-EXC-CAB.
+           03 FILLER PIC X(8)  VALUE "Profesor".
+           03 FILLER PIC X(5)  VALUE SPACES.
+           03 FILLER PIC X(5)  VALUE "Fecha".
+           03 FILLER PIC X(6)  VALUE SPACES.
+           03 FILLER PIC X(8)  VALUE "Sucursal".
+           03 FILLER PIC X(4)  VALUE SPACES.
+           03 FILLER PIC X(13) VALUE "Tipo de clase".
+
+       01  PTR-EXC-DET.
+           03 PTR-EXC-DET-NUMERO    PIC X(5).
+           03 FILLER                PIC X(8)  VALUE SPACES.
+           03 PTR-EXC-DET-DD        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-MM        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-AA        PIC 9999.
+           03 FILLER                PIC X(3)  VALUE SPACES.
+           03 PTR-EXC-DET-SUCURSAL  PIC X(3).
+           03 FILLER                PIC X(9)  VALUE SPACES.
+           03 PTR-EXC-DET-TIP_CLASE PIC X(4).
+
+       01  PTR-TOT-EXC.
+           03 FILLER          PIC X(34) VALUE
+              "Total de excepciones detectadas: ".
+           03 PTR-TOT-EXC-CANT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM CARGO-TIPOS_CLASE.
+           PERFORM IMPRIMO-CAB.
+           MOVE ZERO TO WS-TOT-EXC.
+           PERFORM LEO-NOVTIMES1.
+           PERFORM VERIFICO-NOVTIMES1 UNTIL (NOV1-EOF).
+           PERFORM LEO-NOVTIMES2.
+           PERFORM VERIFICO-NOVTIMES2 UNTIL (NOV2-EOF).
+           PERFORM LEO-NOVTIMES3.
+           PERFORM VERIFICO-NOVTIMES3 UNTIL (NOV3-EOF).
+           PERFORM IMPRIMO-TOT-EXC.
+           PERFORM FIN.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-FECHA-ACT FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-ACT-DD TO PTR-CAB-DD.
+           MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
+           MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
+
+           OPEN INPUT TIPOS_CLASE.
+           IF (NOT TIP-OK) THEN
+               DISPLAY "ERROR EN OPEN TiposClase: " TIP-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES1.
+           IF (NOT NOV1-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES2.
+           IF (NOT NOV2-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES3.
+           IF (NOT NOV3-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF (NOT LIS-OK) THEN
+               DISPLAY "ERROR EN OPEN Listado: " LIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-TIPOS_CLASE.
+           READ TIPOS_CLASE RECORD INTO REG-TIP.
+           IF ((NOT TIP-OK) AND (NOT TIP-EOF)) THEN
+               DISPLAY "ERROR EN READ TiposClase: " TIP-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-TIPOS_CLASE.
+           PERFORM LEO-TIPOS_CLASE.
+           MOVE 1 TO WS-TIP-INDICE.
+           PERFORM
+           UNTIL (TIP-EOF)
+               MOVE REG-TIP TO TAB-TIP(WS-TIP-INDICE)
+               ADD 1 TO WS-TIP-INDICE
+               PERFORM LEO-TIPOS_CLASE
+           END-PERFORM.
+
+       LEO-NOVTIMES1.
+           READ NOVTIMES1 RECORD INTO REG-NOV1.
+           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES2.
+           READ NOVTIMES2 RECORD INTO REG-NOV2.
+           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES3.
+           READ NOVTIMES3 RECORD INTO REG-NOV3.
+           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       VERIFICO-NOVTIMES1.
+           MOVE REG-NOV1-TIP_CLASE TO WS-TIP-BUSCADO.
+           PERFORM BUSCO-TIPO_CLASE.
+           IF (TIP-NO-ENCONTRADO) THEN
+               MOVE REG-NOV1-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV1-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV1-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV1-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV1-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               MOVE REG-NOV1-TIP_CLASE TO PTR-EXC-DET-TIP_CLASE
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES1.
+
+       VERIFICO-NOVTIMES2.
+           MOVE REG-NOV2-TIP_CLASE TO WS-TIP-BUSCADO.
+           PERFORM BUSCO-TIPO_CLASE.
+           IF (TIP-NO-ENCONTRADO) THEN
+               MOVE REG-NOV2-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV2-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV2-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV2-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV2-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               MOVE REG-NOV2-TIP_CLASE TO PTR-EXC-DET-TIP_CLASE
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES2.
+
+       VERIFICO-NOVTIMES3.
+           MOVE REG-NOV3-TIP_CLASE TO WS-TIP-BUSCADO.
+           PERFORM BUSCO-TIPO_CLASE.
+           IF (TIP-NO-ENCONTRADO) THEN
+               MOVE REG-NOV3-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV3-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV3-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV3-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV3-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               MOVE REG-NOV3-TIP_CLASE TO PTR-EXC-DET-TIP_CLASE
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES3.
+
+       BUSCO-TIPO_CLASE.
+           MOVE "N" TO WS-TIP-ENCONTRADO.
+           SET I TO 1.
+           SEARCH TAB-TIP
+                  WHEN TAB-TIP-TIP_CLASE(I) = WS-TIP-BUSCADO
+                       MOVE "S" TO WS-TIP-ENCONTRADO
+           END-SEARCH.
+
+       IMPRIMO-CAB.
+           WRITE REG-LISTADO FROM PTR-CAB.
+           WRITE REG-LISTADO FROM PTR-TIT.
+           WRITE REG-LISTADO FROM PTR-EXC-CAB.
+
+       IMPRIMO-EXC.
+           WRITE REG-LISTADO FROM PTR-EXC-DET.
+           ADD 1 TO WS-TOT-EXC.
+
+       IMPRIMO-TOT-EXC.
+           MOVE WS-TOT-EXC TO PTR-TOT-EXC-CANT.
+           WRITE REG-LISTADO FROM PTR-TOT-EXC.
+
+       FIN.
+           CLOSE TIPOS_CLASE.
+           CLOSE NOVTIMES1.
+           CLOSE NOVTIMES2.
+           CLOSE NOVTIMES3.
+           CLOSE LISTADO.
+
+       END PROGRAM TP1-C.
