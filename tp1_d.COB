@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP1-D.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFESORES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROF-ESTADO.
+
+           SELECT SUCURSALES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SUC-ESTADO.
+
+           SELECT NOVTIMES1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV1-ESTADO.
+
+           SELECT NOVTIMES2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV2-ESTADO.
+
+           SELECT NOVTIMES3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV3-ESTADO.
+
+           SELECT LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIS-ESTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PROFESORES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/Profesores.txt".
+       01  REG-PROF.
+           03 REG-PROF-NUMERO PIC X(5).
+           03 REG-PROF-DNI    PIC 9(8).
+           03 REG-PROF-NOMBRE PIC X(25).
+           03 REG-PROF-DIRE   PIC X(20).
+           03 REG-PROF-TEL    PIC X(20).
+
+       FD  SUCURSALES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/Sucursales.txt".
+       01  REG-SUC.
+           03 REG-SUC-SUCURSAL PIC X(3).
+           03 REG-SUC-RAZON    PIC 9(25).
+           03 REG-SUC-DIRE     PIC X(20).
+           03 REG-SUC-TEL      PIC X(20).
+           03 REG-SUC-CUIT     PIC X(11).
+
+       FD  NOVTIMES1 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes1.txt".
+       01  REG-NOV1.
+           03 REG-NOV1-NUMERO      PIC X(5).
+           03 REG-NOV1-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV1-FECHA.
+              05 REG-NOV1-FECHA-AA PIC 9(4).
+              05 REG-NOV1-FECHA-MM PIC 9(2).
+              05 REG-NOV1-FECHA-DD PIC 9(2).
+           03 REG-NOV1-SUCURSAL    PIC X(3).
+           03 REG-NOV1-TIP_CLASE   PIC X(4).
+           03 REG-NOV1-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES2 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes2.txt".
+       01  REG-NOV2.
+           03 REG-NOV2-NUMERO      PIC X(5).
+           03 REG-NOV2-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV2-FECHA.
+              05 REG-NOV2-FECHA-AA PIC 9(4).
+              05 REG-NOV2-FECHA-MM PIC 9(2).
+              05 REG-NOV2-FECHA-DD PIC 9(2).
+           03 REG-NOV2-SUCURSAL    PIC X(3).
+           03 REG-NOV2-TIP_CLASE   PIC X(4).
+           03 REG-NOV2-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES3 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes3.txt".
+       01  REG-NOV3.
+           03 REG-NOV3-NUMERO      PIC X(5).
+           03 REG-NOV3-FECHA       PIC 9(8).
+           03 FILLER REDEFINES REG-NOV3-FECHA.
+              05 REG-NOV3-FECHA-AA PIC 9(4).
+              05 REG-NOV3-FECHA-MM PIC 9(2).
+              05 REG-NOV3-FECHA-DD PIC 9(2).
+           03 REG-NOV3-SUCURSAL    PIC X(3).
+           03 REG-NOV3-TIP_CLASE   PIC X(4).
+           03 REG-NOV3-HORAS       PIC 9(2)V99.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ListadoExcRefIntegridad.txt".
+       01  REG-LISTADO PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PROF-ESTADO PIC XX.
+           88 PROF-OK  VALUE 00.
+           88 PROF-EOF VALUE 10.
+
+       77  SUC-ESTADO PIC XX.
+           88 SUC-OK  VALUE 00.
+           88 SUC-EOF VALUE 10.
+
+       77  NOV1-ESTADO PIC XX.
+           88 NOV1-OK  VALUE 00.
+           88 NOV1-EOF VALUE 10.
+
+       77  NOV2-ESTADO PIC XX.
+           88 NOV2-OK  VALUE 00.
+           88 NOV2-EOF VALUE 10.
+
+       77  NOV3-ESTADO PIC XX.
+           88 NOV3-OK  VALUE 00.
+           88 NOV3-EOF VALUE 10.
+
+       77  LIS-ESTADO PIC XX.
+           88 LIS-OK VALUE 00.
+
+       77  WS-PROF-INDICE PIC 9(4).
+       01  TAB-PROFESORES.
+           03 TAB-PROF OCCURS 1000 TIMES INDEXED BY J.
+              05 TAB-PROF-NUMERO PIC X(5).
+
+       77  WS-SUC-INDICE PIC 9(2).
+       01  TAB-SUCURSALES.
+           03 TAB-SUC OCCURS 3 TIMES INDEXED BY K.
+              05 TAB-SUC-SUCURSAL PIC X(3).
+
+       77  WS-NUMERO-BUSCADO    PIC X(5).
+       77  WS-SUCURSAL-BUSCADO  PIC X(3).
+       77  WS-PROF-ENCONTRADO   PIC X(1).
+           88 PROF-ENCONTRADO    VALUE "S".
+           88 PROF-NO-ENCONTRADO VALUE "N".
+       77  WS-SUC-ENCONTRADA    PIC X(1).
+           88 SUC-ENCONTRADA    VALUE "S".
+           88 SUC-NO-ENCONTRADA VALUE "N".
+
+       77  WS-TOT-EXC PIC 9(5).
+       77  WS-MOTIVO-PROF PIC X(20) VALUE "Profesor inexistente".
+
+       01  WS-FECHA-ACT.
+           03 WS-FECHA-ACT-AA PIC 9(4).
+           03 WS-FECHA-ACT-MM PIC 9(2).
+           03 WS-FECHA-ACT-DD PIC 9(2).
+
+       01  PTR-CAB.
+           03 FILLER       PIC X(6)  VALUE "FECHA ".
+           03 PTR-CAB-DD   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-MM   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-AA   PIC 9999.
+           03 FILLER       PIC X(67) VALUE SPACES.
+
+       01  PTR-TIT.
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE "Excepciones: profesor o".
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(28) VALUE "sucursal inexistente".
+           03 FILLER PIC X(06) VALUE SPACES.
+
+       01  PTR-EXC-CAB.
+           03 FILLER PIC X(8)  VALUE "Profesor".
+           03 FILLER PIC X(5)  VALUE SPACES.
+           03 FILLER PIC X(5)  VALUE "Fecha".
+           03 FILLER PIC X(6)  VALUE SPACES.
+           03 FILLER PIC X(8)  VALUE "Sucursal".
+           03 FILLER PIC X(4)  VALUE SPACES.
+           03 FILLER PIC X(7)  VALUE "Motivo".
+
+       01  PTR-EXC-DET.
+           03 PTR-EXC-DET-NUMERO    PIC X(5).
+           03 FILLER                PIC X(8)  VALUE SPACES.
+           03 PTR-EXC-DET-DD        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-MM        PIC 99.
+           03 FILLER                PIC X(1)  VALUE "/".
+           03 PTR-EXC-DET-AA        PIC 9999.
+           03 FILLER                PIC X(3)  VALUE SPACES.
+           03 PTR-EXC-DET-SUCURSAL  PIC X(3).
+           03 FILLER                PIC X(9)  VALUE SPACES.
+           03 PTR-EXC-DET-MOTIVO    PIC X(45).
+
+       01  PTR-TOT-EXC.
+           03 FILLER           PIC X(34) VALUE
+              "Total de excepciones detectadas: ".
+           03 PTR-TOT-EXC-CANT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM CARGO-PROFESORES.
+           PERFORM CARGO-SUCURSALES.
+           PERFORM IMPRIMO-CAB.
+           MOVE ZERO TO WS-TOT-EXC.
+           PERFORM LEO-NOVTIMES1.
+           PERFORM VERIFICO-NOVTIMES1 UNTIL (NOV1-EOF).
+           PERFORM LEO-NOVTIMES2.
+           PERFORM VERIFICO-NOVTIMES2 UNTIL (NOV2-EOF).
+           PERFORM LEO-NOVTIMES3.
+           PERFORM VERIFICO-NOVTIMES3 UNTIL (NOV3-EOF).
+           PERFORM IMPRIMO-TOT-EXC.
+           PERFORM FIN.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-FECHA-ACT FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-ACT-DD TO PTR-CAB-DD.
+           MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
+           MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
+
+           OPEN INPUT PROFESORES.
+           IF (NOT PROF-OK) THEN
+               DISPLAY "ERROR EN OPEN Profesores: " PROF-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT SUCURSALES.
+           IF (NOT SUC-OK) THEN
+               DISPLAY "ERROR EN OPEN Sucursales: " SUC-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES1.
+           IF (NOT NOV1-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES2.
+           IF (NOT NOV2-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES3.
+           IF (NOT NOV3-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF (NOT LIS-OK) THEN
+               DISPLAY "ERROR EN OPEN Listado: " LIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-PROFESORES.
+           READ PROFESORES RECORD INTO REG-PROF.
+           IF ((NOT PROF-OK) AND (NOT PROF-EOF)) THEN
+               DISPLAY "ERROR EN READ Profesores: " PROF-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-SUCURSALES.
+           READ SUCURSALES RECORD INTO REG-SUC.
+           IF ((NOT SUC-OK) AND (NOT SUC-EOF)) THEN
+               DISPLAY "ERROR EN READ Sucursales: " SUC-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES1.
+           READ NOVTIMES1 RECORD INTO REG-NOV1.
+           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES2.
+           READ NOVTIMES2 RECORD INTO REG-NOV2.
+           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES3.
+           READ NOVTIMES3 RECORD INTO REG-NOV3.
+           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-PROFESORES.
+           PERFORM LEO-PROFESORES.
+           MOVE 1 TO WS-PROF-INDICE.
+           PERFORM
+           UNTIL (PROF-EOF)
+               MOVE REG-PROF-NUMERO TO TAB-PROF-NUMERO(WS-PROF-INDICE)
+               ADD 1 TO WS-PROF-INDICE
+               PERFORM LEO-PROFESORES
+           END-PERFORM.
+
+       CARGO-SUCURSALES.
+           PERFORM LEO-SUCURSALES.
+           MOVE 1 TO WS-SUC-INDICE.
+           PERFORM
+           UNTIL (SUC-EOF)
+               MOVE REG-SUC-SUCURSAL TO TAB-SUC-SUCURSAL(WS-SUC-INDICE)
+               ADD 1 TO WS-SUC-INDICE
+               PERFORM LEO-SUCURSALES
+           END-PERFORM.
+
+       VERIFICO-NOVTIMES1.
+           MOVE REG-NOV1-NUMERO TO WS-NUMERO-BUSCADO.
+           MOVE REG-NOV1-SUCURSAL TO WS-SUCURSAL-BUSCADO.
+           PERFORM BUSCO-PROFESOR.
+           PERFORM BUSCO-SUCURSAL.
+           IF (PROF-NO-ENCONTRADO OR SUC-NO-ENCONTRADA) THEN
+               MOVE REG-NOV1-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV1-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV1-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV1-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV1-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               PERFORM ARMO-MOTIVO
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES1.
+
+       VERIFICO-NOVTIMES2.
+           MOVE REG-NOV2-NUMERO TO WS-NUMERO-BUSCADO.
+           MOVE REG-NOV2-SUCURSAL TO WS-SUCURSAL-BUSCADO.
+           PERFORM BUSCO-PROFESOR.
+           PERFORM BUSCO-SUCURSAL.
+           IF (PROF-NO-ENCONTRADO OR SUC-NO-ENCONTRADA) THEN
+               MOVE REG-NOV2-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV2-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV2-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV2-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV2-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               PERFORM ARMO-MOTIVO
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES2.
+
+       VERIFICO-NOVTIMES3.
+           MOVE REG-NOV3-NUMERO TO WS-NUMERO-BUSCADO.
+           MOVE REG-NOV3-SUCURSAL TO WS-SUCURSAL-BUSCADO.
+           PERFORM BUSCO-PROFESOR.
+           PERFORM BUSCO-SUCURSAL.
+           IF (PROF-NO-ENCONTRADO OR SUC-NO-ENCONTRADA) THEN
+               MOVE REG-NOV3-NUMERO TO PTR-EXC-DET-NUMERO
+               MOVE REG-NOV3-FECHA-DD TO PTR-EXC-DET-DD
+               MOVE REG-NOV3-FECHA-MM TO PTR-EXC-DET-MM
+               MOVE REG-NOV3-FECHA-AA TO PTR-EXC-DET-AA
+               MOVE REG-NOV3-SUCURSAL TO PTR-EXC-DET-SUCURSAL
+               PERFORM ARMO-MOTIVO
+               PERFORM IMPRIMO-EXC
+           END-IF.
+           PERFORM LEO-NOVTIMES3.
+
+       BUSCO-PROFESOR.
+           MOVE "N" TO WS-PROF-ENCONTRADO.
+           SET J TO 1.
+           SEARCH TAB-PROF
+                  WHEN TAB-PROF-NUMERO(J) = WS-NUMERO-BUSCADO
+                       MOVE "S" TO WS-PROF-ENCONTRADO
+           END-SEARCH.
+
+       BUSCO-SUCURSAL.
+           MOVE "N" TO WS-SUC-ENCONTRADA.
+           SET K TO 1.
+           SEARCH TAB-SUC
+                  WHEN TAB-SUC-SUCURSAL(K) = WS-SUCURSAL-BUSCADO
+                       MOVE "S" TO WS-SUC-ENCONTRADA
+           END-SEARCH.
+
+       ARMO-MOTIVO.
+           MOVE SPACES TO PTR-EXC-DET-MOTIVO.
+           IF (PROF-NO-ENCONTRADO) THEN
+               MOVE "Profesor inexistente" TO PTR-EXC-DET-MOTIVO
+           END-IF.
+           IF (SUC-NO-ENCONTRADA) THEN
+               IF (PROF-NO-ENCONTRADO) THEN
+                   STRING WS-MOTIVO-PROF DELIMITED BY SIZE
+                          " / Sucursal inexistente" DELIMITED BY SIZE
+                          INTO PTR-EXC-DET-MOTIVO
+               ELSE
+                   MOVE "Sucursal inexistente" TO PTR-EXC-DET-MOTIVO
+               END-IF
+           END-IF.
+
+       IMPRIMO-CAB.
+           WRITE REG-LISTADO FROM PTR-CAB.
+           WRITE REG-LISTADO FROM PTR-TIT.
+           WRITE REG-LISTADO FROM PTR-EXC-CAB.
+
+       IMPRIMO-EXC.
+           WRITE REG-LISTADO FROM PTR-EXC-DET.
+           ADD 1 TO WS-TOT-EXC.
+
+       IMPRIMO-TOT-EXC.
+           MOVE WS-TOT-EXC TO PTR-TOT-EXC-CANT.
+           WRITE REG-LISTADO FROM PTR-TOT-EXC.
+
+       FIN.
+           CLOSE PROFESORES.
+           CLOSE SUCURSALES.
+           CLOSE NOVTIMES1.
+           CLOSE NOVTIMES2.
+           CLOSE NOVTIMES3.
+           CLOSE LISTADO.
+
+       END PROGRAM TP1-D.
