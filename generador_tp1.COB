@@ -29,6 +29,14 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS NOV3-ESTADO.
 
+           SELECT CONTROLNOV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-ESTADO.
+
+           SELECT TIPOSCLASEHIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIS-ESTADO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -87,6 +95,22 @@
            03 REG-NOV3-TIP_CLASE   PIC X(4).
            03 REG-NOV3-HORAS       PIC 9(2)V99.
 
+       FD  CONTROLNOV LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ControlNovTimes.txt".
+       01  REG-CTL.
+           03 REG-CTL-TIPO        PIC X(4).
+           03 REG-CTL-NUMERO      PIC X(5).
+           03 REG-CTL-CANT-REG    PIC 9(6).
+           03 REG-CTL-TOT-HORAS   PIC 9(8)V99.
+           03 REG-CTL-TOT-IMPORTE PIC 9(10)V99.
+
+       FD  TIPOSCLASEHIST LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TiposClaseHist.txt".
+       01  REG-HIS.
+           03 REG-HIS-TIP_CLASE PIC X(04).
+           03 REG-HIS-VIGENCIA  PIC 9(08).
+           03 REG-HIS-TARIFA    PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        77  PROF-ESTADO PIC XX.
            88 PROF-OK  VALUE 00.
@@ -111,6 +135,39 @@
        77  NOV-ESTADO PIC XX.
            88 NOV-OK VALUE 00.
 
+       77  CTL-ESTADO PIC XX.
+           88 CTL-OK VALUE 00.
+
+       77  HIS-ESTADO PIC XX.
+           88 HIS-OK  VALUE 00.
+           88 HIS-EOF VALUE 10.
+
+       77  WS-CTL-CANT-REG      PIC 9(5).
+       77  WS-CTL-TOT-HORAS     PIC 9(7)V99.
+       77  WS-CTL-TOT-IMPORTE   PIC 9(9)V99.
+       77  WS-CTL-IMPORTE-CLASE PIC 9(7)V99.
+       77  WS-CTL-GRAL-CANT-REG    PIC 9(6).
+       77  WS-CTL-GRAL-TOT-HORAS   PIC 9(8)V99.
+       77  WS-CTL-GRAL-TOT-IMPORTE PIC 9(10)V99.
+
+       77  WS-CTL-SUC1-CANT-REG    PIC 9(6).
+       77  WS-CTL-SUC1-TOT-HORAS   PIC 9(8)V99.
+       77  WS-CTL-SUC1-TOT-IMPORTE PIC 9(10)V99.
+       77  WS-CTL-SUC2-CANT-REG    PIC 9(6).
+       77  WS-CTL-SUC2-TOT-HORAS   PIC 9(8)V99.
+       77  WS-CTL-SUC2-TOT-IMPORTE PIC 9(10)V99.
+       77  WS-CTL-SUC3-CANT-REG    PIC 9(6).
+       77  WS-CTL-SUC3-TOT-HORAS   PIC 9(8)V99.
+       77  WS-CTL-SUC3-TOT-IMPORTE PIC 9(10)V99.
+
+       77  WS-ANIO-DESDE   PIC 9(4).
+       77  WS-ANIO-HASTA   PIC 9(4).
+       77  WS-HORAS-CLASE  PIC 9(2)V99.
+       01  WS-SUC-PARAM.
+           03 WS-SUC1-PARAM PIC X(3).
+           03 WS-SUC2-PARAM PIC X(3).
+           03 WS-SUC3-PARAM PIC X(3).
+
        77  WS-TIP-INDICE PIC 9(4).
        01  TAB-TIP_CLASE.
            03 TAB-TIP-CANTIDAD     PIC 9(2).
@@ -119,23 +176,62 @@
               05 TAB-TIP-DESC      PIC X(20).
               05 TAB-TIP-TARIFA    PIC 9(5)V99.
 
+       77  WS-HIS-INDICE PIC 9(4).
+       01  TAB-TIPOSCLASEHIST.
+           03 TAB-HIS OCCURS 200 TIMES INDEXED BY H.
+              05 TAB-HIS-TIP_CLASE PIC X(4).
+              05 TAB-HIS-VIGENCIA  PIC 9(8).
+              05 TAB-HIS-TARIFA    PIC 9(5)V99.
+
+       77  WS-HIS-VIGENCIA-MAX PIC 9(8).
+       77  WS-HIS-CANTIDAD     PIC 9(4) VALUE ZERO.
+       77  WS-CTL-TARIFA-VIGENTE PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIO.
            PERFORM LEO-PROFESORES.
            PERFORM CARGO-TIPOS_CLASE.
+           PERFORM CARGO-TIPOSCLASEHIST.
+           MOVE ZERO TO WS-CTL-GRAL-CANT-REG.
+           MOVE ZERO TO WS-CTL-GRAL-TOT-HORAS.
+           MOVE ZERO TO WS-CTL-GRAL-TOT-IMPORTE.
+           MOVE ZERO TO WS-CTL-SUC1-CANT-REG.
+           MOVE ZERO TO WS-CTL-SUC1-TOT-HORAS.
+           MOVE ZERO TO WS-CTL-SUC1-TOT-IMPORTE.
+           MOVE ZERO TO WS-CTL-SUC2-CANT-REG.
+           MOVE ZERO TO WS-CTL-SUC2-TOT-HORAS.
+           MOVE ZERO TO WS-CTL-SUC2-TOT-IMPORTE.
+           MOVE ZERO TO WS-CTL-SUC3-CANT-REG.
+           MOVE ZERO TO WS-CTL-SUC3-TOT-HORAS.
+           MOVE ZERO TO WS-CTL-SUC3-TOT-IMPORTE.
            PERFORM PROC-PROFESOR UNTIL (PROF-EOF).
+           PERFORM GRABO-CTL-SUC.
+           PERFORM GRABO-CTL-GRAL.
            PERFORM FIN.
            STOP RUN.
 
        INICIO.
-           MOVE "001" TO REG-NOV1-SUCURSAL.
-           MOVE "002" TO REG-NOV2-SUCURSAL.
-           MOVE "003" TO REG-NOV3-SUCURSAL.
-
-           MOVE 2,5 TO REG-NOV1-HORAS.
-           MOVE 2,5 TO REG-NOV2-HORAS.
-           MOVE 2,5 TO REG-NOV3-HORAS.
+           DISPLAY "Año desde (AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-ANIO-DESDE.
+           DISPLAY "Año hasta (AAAA): " WITH NO ADVANCING.
+           ACCEPT WS-ANIO-HASTA.
+           DISPLAY "Sucursal NovTimes1 (3 car.): " WITH NO ADVANCING.
+           ACCEPT WS-SUC1-PARAM.
+           DISPLAY "Sucursal NovTimes2 (3 car.): " WITH NO ADVANCING.
+           ACCEPT WS-SUC2-PARAM.
+           DISPLAY "Sucursal NovTimes3 (3 car.): " WITH NO ADVANCING.
+           ACCEPT WS-SUC3-PARAM.
+           DISPLAY "Horas por clase: " WITH NO ADVANCING.
+           ACCEPT WS-HORAS-CLASE.
+
+           MOVE WS-SUC1-PARAM TO REG-NOV1-SUCURSAL.
+           MOVE WS-SUC2-PARAM TO REG-NOV2-SUCURSAL.
+           MOVE WS-SUC3-PARAM TO REG-NOV3-SUCURSAL.
+
+           MOVE WS-HORAS-CLASE TO REG-NOV1-HORAS.
+           MOVE WS-HORAS-CLASE TO REG-NOV2-HORAS.
+           MOVE WS-HORAS-CLASE TO REG-NOV3-HORAS.
 
            OPEN INPUT PROFESORES.
            IF (NOT PROF-OK) THEN
@@ -172,6 +268,13 @@
                STOP RUN
            END-IF.
 
+           OPEN OUTPUT CONTROLNOV.
+           IF (NOT CTL-OK) THEN
+               DISPLAY "ERROR EN OPEN Control: " CTL-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
        LEO-PROFESORES.
            READ PROFESORES RECORD INTO REG-PROF.
            IF ((NOT PROF-OK) AND (NOT PROF-EOF)) THEN
@@ -201,20 +304,54 @@
            END-PERFORM.
            MOVE 1 TO WS-TIP-INDICE.
 
+       LEO-TIPOSCLASEHIST.
+           READ TIPOSCLASEHIST RECORD INTO REG-HIS.
+           IF ((NOT HIS-OK) AND (NOT HIS-EOF)) THEN
+               DISPLAY "ERROR EN READ TiposClaseHist: " HIS-ESTADO
+           END-IF.
+
+       CARGO-TIPOSCLASEHIST.
+           MOVE 1 TO WS-HIS-INDICE.
+           MOVE ZERO TO WS-HIS-CANTIDAD.
+           OPEN INPUT TIPOSCLASEHIST.
+           IF (HIS-OK) THEN
+               PERFORM LEO-TIPOSCLASEHIST
+               PERFORM
+               UNTIL (HIS-EOF)
+                   MOVE REG-HIS TO TAB-HIS(WS-HIS-INDICE)
+                   ADD 1 TO WS-HIS-INDICE
+                   ADD 1 TO WS-HIS-CANTIDAD
+                   PERFORM LEO-TIPOSCLASEHIST
+               END-PERFORM
+               CLOSE TIPOSCLASEHIST
+           END-IF.
+
        PROC-PROFESOR.
            MOVE REG-PROF-NUMERO TO REG-NOV1-NUMERO.
            MOVE REG-PROF-NUMERO TO REG-NOV2-NUMERO.
            MOVE REG-PROF-NUMERO TO REG-NOV3-NUMERO.
+           MOVE ZERO TO WS-CTL-CANT-REG.
+           MOVE ZERO TO WS-CTL-TOT-HORAS.
+           MOVE ZERO TO WS-CTL-TOT-IMPORTE.
            PERFORM PROC-ANIOS.
+           MOVE "PROF" TO REG-CTL-TIPO.
+           MOVE REG-PROF-NUMERO      TO REG-CTL-NUMERO.
+           MOVE WS-CTL-CANT-REG      TO REG-CTL-CANT-REG.
+           MOVE WS-CTL-TOT-HORAS     TO REG-CTL-TOT-HORAS.
+           MOVE WS-CTL-TOT-IMPORTE   TO REG-CTL-TOT-IMPORTE.
+           WRITE REG-CTL.
+           ADD WS-CTL-CANT-REG    TO WS-CTL-GRAL-CANT-REG.
+           ADD WS-CTL-TOT-HORAS   TO WS-CTL-GRAL-TOT-HORAS.
+           ADD WS-CTL-TOT-IMPORTE TO WS-CTL-GRAL-TOT-IMPORTE.
            PERFORM LEO-PROFESORES.
 
        PROC-ANIOS.
-           MOVE 2012 TO REG-NOV1-FECHA-AA.
-           MOVE 2012 TO REG-NOV2-FECHA-AA.
-           MOVE 2012 TO REG-NOV3-FECHA-AA.
-           PERFORM UNTIL (REG-NOV1-FECHA-AA > 2016
-                          AND REG-NOV2-FECHA-AA > 2016
-                          AND REG-NOV3-FECHA-AA > 2016)
+           MOVE WS-ANIO-DESDE TO REG-NOV1-FECHA-AA.
+           MOVE WS-ANIO-DESDE TO REG-NOV2-FECHA-AA.
+           MOVE WS-ANIO-DESDE TO REG-NOV3-FECHA-AA.
+           PERFORM UNTIL (REG-NOV1-FECHA-AA > WS-ANIO-HASTA
+                          AND REG-NOV2-FECHA-AA > WS-ANIO-HASTA
+                          AND REG-NOV3-FECHA-AA > WS-ANIO-HASTA)
                PERFORM PROC-MESES
                ADD 1 TO REG-NOV1-FECHA-AA
                ADD 1 TO REG-NOV2-FECHA-AA
@@ -250,6 +387,21 @@
        PROC-TIP_CLASES.
            PERFORM PROC-TIP-CLASE 2 TIMES.
 
+       BUSCO-TARIFA-VIGENTE.
+           MOVE ZERO TO WS-HIS-VIGENCIA-MAX.
+           SET H TO 1.
+           PERFORM WS-HIS-CANTIDAD TIMES
+               IF (TAB-HIS-TIP_CLASE(H) =
+                       TAB-TIP-TIP_CLASE(WS-TIP-INDICE))
+                       AND (TAB-HIS-VIGENCIA(H) NOT > REG-NOV1-FECHA)
+                       AND (TAB-HIS-VIGENCIA(H) NOT <
+                            WS-HIS-VIGENCIA-MAX) THEN
+                   MOVE TAB-HIS-VIGENCIA(H) TO WS-HIS-VIGENCIA-MAX
+                   MOVE TAB-HIS-TARIFA(H)   TO WS-CTL-TARIFA-VIGENTE
+               END-IF
+               SET H UP BY 1
+           END-PERFORM.
+
        PROC-TIP-CLASE.
            IF (WS-TIP-INDICE > TAB-TIP-CANTIDAD) THEN
                MOVE 1 TO WS-TIP-INDICE
@@ -260,13 +412,60 @@
            WRITE REG-NOV1.
            WRITE REG-NOV2.
            WRITE REG-NOV3.
+           MOVE TAB-TIP-TARIFA(WS-TIP-INDICE) TO WS-CTL-TARIFA-VIGENTE.
+           PERFORM BUSCO-TARIFA-VIGENTE.
+           MULTIPLY WS-HORAS-CLASE BY WS-CTL-TARIFA-VIGENTE
+               GIVING WS-CTL-IMPORTE-CLASE.
+           ADD 3 TO WS-CTL-CANT-REG.
+           ADD WS-HORAS-CLASE TO WS-CTL-TOT-HORAS.
+           ADD WS-HORAS-CLASE TO WS-CTL-TOT-HORAS.
+           ADD WS-HORAS-CLASE TO WS-CTL-TOT-HORAS.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-TOT-IMPORTE.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-TOT-IMPORTE.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-TOT-IMPORTE.
+           ADD 1 TO WS-CTL-SUC1-CANT-REG.
+           ADD WS-HORAS-CLASE TO WS-CTL-SUC1-TOT-HORAS.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-SUC1-TOT-IMPORTE.
+           ADD 1 TO WS-CTL-SUC2-CANT-REG.
+           ADD WS-HORAS-CLASE TO WS-CTL-SUC2-TOT-HORAS.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-SUC2-TOT-IMPORTE.
+           ADD 1 TO WS-CTL-SUC3-CANT-REG.
+           ADD WS-HORAS-CLASE TO WS-CTL-SUC3-TOT-HORAS.
+           ADD WS-CTL-IMPORTE-CLASE TO WS-CTL-SUC3-TOT-IMPORTE.
            ADD 1 TO WS-TIP-INDICE.
 
+       GRABO-CTL-SUC.
+           MOVE "SUCU" TO REG-CTL-TIPO.
+           MOVE WS-SUC1-PARAM           TO REG-CTL-NUMERO.
+           MOVE WS-CTL-SUC1-CANT-REG    TO REG-CTL-CANT-REG.
+           MOVE WS-CTL-SUC1-TOT-HORAS   TO REG-CTL-TOT-HORAS.
+           MOVE WS-CTL-SUC1-TOT-IMPORTE TO REG-CTL-TOT-IMPORTE.
+           WRITE REG-CTL.
+           MOVE WS-SUC2-PARAM           TO REG-CTL-NUMERO.
+           MOVE WS-CTL-SUC2-CANT-REG    TO REG-CTL-CANT-REG.
+           MOVE WS-CTL-SUC2-TOT-HORAS   TO REG-CTL-TOT-HORAS.
+           MOVE WS-CTL-SUC2-TOT-IMPORTE TO REG-CTL-TOT-IMPORTE.
+           WRITE REG-CTL.
+           MOVE WS-SUC3-PARAM           TO REG-CTL-NUMERO.
+           MOVE WS-CTL-SUC3-CANT-REG    TO REG-CTL-CANT-REG.
+           MOVE WS-CTL-SUC3-TOT-HORAS   TO REG-CTL-TOT-HORAS.
+           MOVE WS-CTL-SUC3-TOT-IMPORTE TO REG-CTL-TOT-IMPORTE.
+           WRITE REG-CTL.
+
+       GRABO-CTL-GRAL.
+           MOVE "TOT " TO REG-CTL-TIPO.
+           MOVE "TOTAL" TO REG-CTL-NUMERO.
+           MOVE WS-CTL-GRAL-CANT-REG    TO REG-CTL-CANT-REG.
+           MOVE WS-CTL-GRAL-TOT-HORAS   TO REG-CTL-TOT-HORAS.
+           MOVE WS-CTL-GRAL-TOT-IMPORTE TO REG-CTL-TOT-IMPORTE.
+           WRITE REG-CTL.
+
        FIN.
            CLOSE PROFESORES.
            CLOSE TIPOS_CLASE.
            CLOSE NOVTIMES1.
            CLOSE NOVTIMES2.
            CLOSE NOVTIMES3.
+           CLOSE CONTROLNOV.
 
        END PROGRAM GENERADOR-TP1.
