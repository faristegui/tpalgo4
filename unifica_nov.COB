@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIFICA-NOV.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOVTIMES1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV1-ESTADO.
+
+           SELECT NOVTIMES2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV2-ESTADO.
+
+           SELECT NOVTIMES3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV3-ESTADO.
+
+           SELECT NOVTIMES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV-ESTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  NOVTIMES1 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes1.txt".
+       01  REG-NOV1.
+           03 REG-NOV1-NUMERO      PIC X(5).
+           03 REG-NOV1-FECHA       PIC 9(8).
+           03 REG-NOV1-SUCURSAL    PIC X(3).
+           03 REG-NOV1-TIP_CLASE   PIC X(4).
+           03 REG-NOV1-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES2 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes2.txt".
+       01  REG-NOV2.
+           03 REG-NOV2-NUMERO      PIC X(5).
+           03 REG-NOV2-FECHA       PIC 9(8).
+           03 REG-NOV2-SUCURSAL    PIC X(3).
+           03 REG-NOV2-TIP_CLASE   PIC X(4).
+           03 REG-NOV2-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES3 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes3.txt".
+       01  REG-NOV3.
+           03 REG-NOV3-NUMERO      PIC X(5).
+           03 REG-NOV3-FECHA       PIC 9(8).
+           03 REG-NOV3-SUCURSAL    PIC X(3).
+           03 REG-NOV3-TIP_CLASE   PIC X(4).
+           03 REG-NOV3-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes.txt".
+       01  REG-NOV.
+           03 REG-NOV-NUMERO      PIC X(5).
+           03 REG-NOV-FECHA       PIC 9(8).
+           03 REG-NOV-SUCURSAL    PIC X(3).
+           03 REG-NOV-TIP_CLASE   PIC X(4).
+           03 REG-NOV-HORAS       PIC 9(2)V99.
+
+       WORKING-STORAGE SECTION.
+       77  NOV1-ESTADO PIC XX.
+           88 NOV1-OK  VALUE 00.
+           88 NOV1-EOF VALUE 10.
+
+       77  NOV2-ESTADO PIC XX.
+           88 NOV2-OK  VALUE 00.
+           88 NOV2-EOF VALUE 10.
+
+       77  NOV3-ESTADO PIC XX.
+           88 NOV3-OK  VALUE 00.
+           88 NOV3-EOF VALUE 10.
+
+       77  NOV-ESTADO PIC XX.
+           88 NOV-OK VALUE 00.
+
+       01  WS-NOV-INV.
+           03 WS-NOV-INV-NUMERO    PIC X(5) VALUE "ZZZZZ".
+           03 WS-NOV-INV-FECHA     PIC 9(8) VALUE 99999999.
+           03 WS-NOV-INV-SUCURSAL  PIC X(3) VALUE "ZZZ".
+
+       01  WS-NOV-MEN.
+           03 WS-NOV-MEN-NUMERO   PIC X(5).
+           03 WS-NOV-MEN-FECHA    PIC 9(8).
+           03 WS-NOV-MEN-SUCURSAL PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM LEO-NOVTIMES1.
+           PERFORM LEO-NOVTIMES2.
+           PERFORM LEO-NOVTIMES3.
+           PERFORM PROC-GENERAL UNTIL
+               (NOV1-EOF AND NOV2-EOF AND NOV3-EOF).
+           PERFORM FIN.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT NOVTIMES1.
+           IF (NOT NOV1-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES2.
+           IF (NOT NOV2-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES3.
+           IF (NOT NOV3-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NOVTIMES.
+           IF (NOT NOV-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes: " NOV-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES1.
+           READ NOVTIMES1 RECORD INTO REG-NOV1.
+           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+           IF (NOV1-EOF) THEN
+               MOVE WS-NOV-INV-NUMERO   TO REG-NOV1-NUMERO
+               MOVE WS-NOV-INV-FECHA    TO REG-NOV1-FECHA
+               MOVE WS-NOV-INV-SUCURSAL TO REG-NOV1-SUCURSAL
+           END-IF.
+
+       LEO-NOVTIMES2.
+           READ NOVTIMES2 RECORD INTO REG-NOV2.
+           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+           IF (NOV2-EOF) THEN
+               MOVE WS-NOV-INV-NUMERO   TO REG-NOV2-NUMERO
+               MOVE WS-NOV-INV-FECHA    TO REG-NOV2-FECHA
+               MOVE WS-NOV-INV-SUCURSAL TO REG-NOV2-SUCURSAL
+           END-IF.
+
+       LEO-NOVTIMES3.
+           READ NOVTIMES3 RECORD INTO REG-NOV3.
+           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+           IF (NOV3-EOF) THEN
+               MOVE WS-NOV-INV-NUMERO   TO REG-NOV3-NUMERO
+               MOVE WS-NOV-INV-FECHA    TO REG-NOV3-FECHA
+               MOVE WS-NOV-INV-SUCURSAL TO REG-NOV3-SUCURSAL
+           END-IF.
+
+       PROC-GENERAL.
+           PERFORM DET-NUMERO-MEN.
+           PERFORM PROC-NUMERO UNTIL
+                          (NOV1-EOF AND NOV2-EOF AND NOV3-EOF)
+                          OR
+                          (REG-NOV1-NUMERO NOT = WS-NOV-MEN-NUMERO
+                           AND REG-NOV2-NUMERO NOT = WS-NOV-MEN-NUMERO
+                           AND REG-NOV3-NUMERO NOT = WS-NOV-MEN-NUMERO).
+
+       DET-NUMERO-MEN.
+           MOVE REG-NOV1-NUMERO TO WS-NOV-MEN-NUMERO.
+           IF (REG-NOV2-NUMERO < WS-NOV-MEN-NUMERO) THEN
+               MOVE REG-NOV2-NUMERO TO WS-NOV-MEN-NUMERO
+           END-IF.
+           IF (REG-NOV3-NUMERO < WS-NOV-MEN-NUMERO) THEN
+               MOVE REG-NOV3-NUMERO TO WS-NOV-MEN-NUMERO
+           END-IF.
+
+       PROC-NUMERO.
+           PERFORM DET-FECHA-MEN.
+           PERFORM PROC-FECHA UNTIL
+                           (NOV1-EOF AND NOV2-EOF AND NOV3-EOF)
+                           OR
+                           (REG-NOV1-NUMERO NOT = WS-NOV-MEN-NUMERO
+                            AND REG-NOV2-NUMERO NOT = WS-NOV-MEN-NUMERO
+                            AND REG-NOV3-NUMERO NOT = WS-NOV-MEN-NUMERO)
+                           OR
+                           (REG-NOV1-FECHA NOT = WS-NOV-MEN-FECHA
+                            AND REG-NOV2-FECHA NOT = WS-NOV-MEN-FECHA
+                            AND REG-NOV3-FECHA NOT = WS-NOV-MEN-FECHA).
+
+       DET-FECHA-MEN.
+           MOVE WS-NOV-INV-FECHA TO WS-NOV-MEN-FECHA.
+           IF (REG-NOV1-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               MOVE REG-NOV1-FECHA TO WS-NOV-MEN-FECHA
+           END-IF.
+           IF (REG-NOV2-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               IF (REG-NOV2-FECHA < WS-NOV-MEN-FECHA) THEN
+                   MOVE REG-NOV2-FECHA TO WS-NOV-MEN-FECHA
+               END-IF
+           END-IF.
+           IF (REG-NOV3-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               IF (REG-NOV3-FECHA < WS-NOV-MEN-FECHA) THEN
+                   MOVE REG-NOV3-FECHA TO WS-NOV-MEN-FECHA
+               END-IF
+           END-IF.
+
+       PROC-FECHA.
+           PERFORM DET-SUCURSAL-MEN.
+           PERFORM PROC-NOVTIMES1 UNTIL
+                       (NOV1-EOF
+                        OR REG-NOV1-NUMERO NOT = WS-NOV-MEN-NUMERO
+                        OR REG-NOV1-FECHA NOT = WS-NOV-MEN-FECHA
+                        OR REG-NOV1-SUCURSAL NOT = WS-NOV-MEN-SUCURSAL).
+           PERFORM PROC-NOVTIMES2 UNTIL
+                       (NOV2-EOF
+                        OR REG-NOV2-NUMERO NOT = WS-NOV-MEN-NUMERO
+                        OR REG-NOV2-FECHA NOT = WS-NOV-MEN-FECHA
+                        OR REG-NOV2-SUCURSAL NOT = WS-NOV-MEN-SUCURSAL).
+           PERFORM PROC-NOVTIMES3 UNTIL
+                       (NOV3-EOF
+                        OR REG-NOV3-NUMERO NOT = WS-NOV-MEN-NUMERO
+                        OR REG-NOV3-FECHA NOT = WS-NOV-MEN-FECHA
+                        OR REG-NOV3-SUCURSAL NOT = WS-NOV-MEN-SUCURSAL).
+
+       DET-SUCURSAL-MEN.
+           MOVE WS-NOV-INV-SUCURSAL TO WS-NOV-MEN-SUCURSAL.
+           IF (REG-NOV1-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               IF (REG-NOV1-FECHA = WS-NOV-MEN-FECHA) THEN
+                   MOVE REG-NOV1-SUCURSAL TO WS-NOV-MEN-SUCURSAL
+               END-IF
+           END-IF.
+           IF (REG-NOV2-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               IF (REG-NOV2-FECHA = WS-NOV-MEN-FECHA) THEN
+                   IF (REG-NOV2-SUCURSAL < WS-NOV-MEN-SUCURSAL) THEN
+                       MOVE REG-NOV2-SUCURSAL TO WS-NOV-MEN-SUCURSAL
+                   END-IF
+               END-IF
+           END-IF.
+           IF (REG-NOV3-NUMERO = WS-NOV-MEN-NUMERO) THEN
+               IF (REG-NOV3-FECHA = WS-NOV-MEN-FECHA) THEN
+                   IF (REG-NOV3-SUCURSAL < WS-NOV-MEN-SUCURSAL) THEN
+                       MOVE REG-NOV3-SUCURSAL TO WS-NOV-MEN-SUCURSAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROC-NOVTIMES1.
+           MOVE REG-NOV1 TO REG-NOV.
+           WRITE REG-NOV.
+           PERFORM LEO-NOVTIMES1.
+
+       PROC-NOVTIMES2.
+           MOVE REG-NOV2 TO REG-NOV.
+           WRITE REG-NOV.
+           PERFORM LEO-NOVTIMES2.
+
+       PROC-NOVTIMES3.
+           MOVE REG-NOV3 TO REG-NOV.
+           WRITE REG-NOV.
+           PERFORM LEO-NOVTIMES3.
+
+       FIN.
+           CLOSE NOVTIMES1.
+           CLOSE NOVTIMES2.
+           CLOSE NOVTIMES3.
+           CLOSE NOVTIMES.
+
+       END PROGRAM UNIFICA-NOV.
