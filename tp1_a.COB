@@ -33,6 +33,26 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS NOV-ESTADO.
 
+           SELECT LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIS-ESTADO.
+
+           SELECT RESTART ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RST-ESTADO.
+
+           SELECT FACTURAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FAC-ESTADO.
+
+           SELECT EXCEPCIONES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXC-ESTADO.
+
+           SELECT TIPOSCLASEHIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIS-ESTADO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -52,6 +72,13 @@
            03 REG-TIP-DESC      PIC X(20).
            03 REG-TIP-TARIFA    PIC 9(5)V99.
 
+       FD  TIPOSCLASEHIST LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TiposClaseHist.txt".
+       01  REG-HIS.
+           03 REG-HIS-TIP_CLASE PIC X(04).
+           03 REG-HIS-VIGENCIA  PIC 9(08).
+           03 REG-HIS-TARIFA    PIC 9(5)V99.
+
        FD  NOVTIMES1 LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "files/NovTimes1.txt".
        01  REG-NOV1.
@@ -100,6 +127,39 @@
            03 REG-NOV-TIP_CLASE PIC X(4).
            03 REG-NOV-HORAS     PIC 9(2)V99.
 
+       FD  LISTADO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/Listado.txt".
+       01  REG-LISTADO PIC X(132).
+
+       FD  RESTART LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/CheckpointTP1A.txt".
+       01  REG-RST.
+           03 REG-RST-NUMERO       PIC X(5).
+           03 REG-RST-TOT-HORAS    PIC 9(5)V99.
+           03 REG-RST-TOT-IMPORTE  PIC 9(10)V99.
+           03 REG-RST-TOT-HOJAS    PIC 9(3).
+
+       FD  FACTURAS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/Facturas.txt".
+       01  REG-FACTURA PIC X(80).
+
+       FD  EXCEPCIONES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ExcepcionesValidacion.txt".
+       01  REG-EXC.
+           03 REG-EXC-TIPO      PIC X(6).
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-NUMERO    PIC X(5).
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-FECHA     PIC 9(8).
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-SUCURSAL  PIC X(3).
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-TIP_CLASE PIC X(4).
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-VALOR     PIC Z(6)9,99.
+           03 FILLER            PIC X(1) VALUE SPACES.
+           03 REG-EXC-MOTIVO    PIC X(30).
+
        WORKING-STORAGE SECTION.
        77  PROF-ESTADO PIC XX.
            88 PROF-OK  VALUE 00.
@@ -124,6 +184,66 @@
        77  NOV-ESTADO PIC XX.
            88 NOV-OK VALUE 00.
 
+       77  LIS-ESTADO PIC XX.
+           88 LIS-OK VALUE 00.
+
+       77  RST-ESTADO PIC XX.
+           88 RST-OK  VALUE 00.
+           88 RST-EOF VALUE 10.
+
+       77  FAC-ESTADO PIC XX.
+           88 FAC-OK  VALUE 00.
+
+       77  EXC-ESTADO PIC XX.
+           88 EXC-OK  VALUE 00.
+
+       77  HIS-ESTADO PIC XX.
+           88 HIS-OK  VALUE 00.
+           88 HIS-EOF VALUE 10.
+
+       77  WS-TARIFA-MIN PIC 9(5)V99 VALUE 1.
+       77  WS-TARIFA-MAX PIC 9(5)V99 VALUE 50000.
+       77  WS-HORAS-MIN  PIC 9(2)V99 VALUE 1.
+       77  WS-HORAS-MAX  PIC 9(2)V99 VALUE 24.
+
+       77  WS-RESUME PIC X VALUE "N".
+           88 RESUME-SI VALUE "S".
+
+       77  WS-CHECKPOINT-NUMERO PIC X(5) VALUE SPACES.
+
+       77  WS-MAX-LINEAS PIC 9(3) VALUE 60.
+       77  WS-LIN-HOJA   PIC 9(3).
+
+       77  WS-BUF-INDICE   PIC 9(4).
+       77  WS-BUF-NOV-CANT PIC 9(4) VALUE ZERO.
+       01  TAB-BUF-NOVTIMES.
+           03 TAB-BUF-NOV OCCURS 1000 TIMES PIC X(24).
+
+       77  WS-BUF-LIS-CANT PIC 9(4) VALUE ZERO.
+       01  TAB-BUF-LISTADO.
+           03 TAB-BUF-LIS OCCURS 1000 TIMES PIC X(132).
+
+       77  WS-BUF-FACT-CANT PIC 9(4) VALUE ZERO.
+       01  TAB-BUF-FACTURA.
+           03 TAB-BUF-FACT OCCURS 10 TIMES PIC X(80).
+
+       77  WS-BUF-EXC-CANT PIC 9(4) VALUE ZERO.
+       01  TAB-BUF-EXCEPCIONES.
+           03 TAB-BUF-EXC OCCURS 200 TIMES PIC X(70).
+
+       77  WS-FILTRO-FECHA-DESDE PIC 9(8) VALUE 0.
+       77  WS-FILTRO-FECHA-HASTA PIC 9(8) VALUE 99999999.
+       77  WS-FILTRO-PROF        PIC X(5) VALUE SPACES.
+
+       77  WS-PASA-FILTRO-NOV1 PIC X VALUE "S".
+           88 PASA-FILTRO-NOV1 VALUE "S".
+       77  WS-PASA-FILTRO-NOV2 PIC X VALUE "S".
+           88 PASA-FILTRO-NOV2 VALUE "S".
+       77  WS-PASA-FILTRO-NOV3 PIC X VALUE "S".
+           88 PASA-FILTRO-NOV3 VALUE "S".
+       77  WS-PASA-FILTRO-PROF PIC X VALUE "S".
+           88 PASA-FILTRO-PROF VALUE "S".
+
        77  WS-TIP-INDICE PIC 9(4).
        01  TAB-TIP_CLASE.
            03 TAB-TIP OCCURS 50 TIMES INDEXED BY I.
@@ -131,9 +251,19 @@
               05 TAB-TIP-DESC      PIC X(20).
               05 TAB-TIP-TARIFA    PIC 9(5)V99.
 
+       77  WS-HIS-INDICE PIC 9(4).
+       01  TAB-TIP_CLASE-HIST.
+           03 TAB-HIS OCCURS 200 TIMES INDEXED BY H.
+              05 TAB-HIS-TIP_CLASE PIC X(4).
+              05 TAB-HIS-VIGENCIA  PIC 9(8).
+              05 TAB-HIS-TARIFA    PIC 9(5)V99.
+
+       77  WS-HIS-VIGENCIA-MAX PIC 9(8).
+       77  WS-HIS-CANTIDAD     PIC 9(4) VALUE ZERO.
+
        77  WS-TOT-HOJAS        PIC 9(3).
-       77  WS-TOT-GRAL-HORAS   PIC 9(5)V99.
-       77  WS-TOT-GRAL-IMPORTE PIC 9(10)V99.
+       77  WS-TOT-GRAL-HORAS   PIC 9(5)V99 VALUE ZERO.
+       77  WS-TOT-GRAL-IMPORTE PIC 9(10)V99 VALUE ZERO.
        77  WS-TOT-PROF-HORAS   PIC 9(4)V99.
        77  WS-TOT-PROF-IMPORTE PIC 9(9)V99.
        77  WS-TOT-FECH-HORAS   PIC 9(3)V99.
@@ -147,6 +277,8 @@
        01  WS-PROF-ACT.
            03 WS-PROF-ACT-NUMERO PIC X(5).
            03 WS-PROF-ACT-NOMBRE PIC X(25).
+           03 WS-PROF-ACT-DIRE   PIC X(20).
+           03 WS-PROF-ACT-TEL    PIC X(20).
 
        01  WS-TIP-ACT.
            03 WS-TIP-ACT-TIP_CLASE PIC X(04).
@@ -254,17 +386,48 @@
            03 FILLER               PIC X(1)           VALUE SPACES.
            03 PTR-TOT-GRAL-IMPORTE PIC ZZZZZZZZZ9,99.
 
+       01  PTR-FACT-CAB.
+           03 FILLER          PIC X(10) VALUE "Factura a:".
+           03 FILLER          PIC X(1)  VALUE SPACES.
+           03 PTR-FACT-NUMERO PIC X(5).
+           03 FILLER          PIC X(3)  VALUE SPACES.
+           03 PTR-FACT-NOMBRE PIC X(25).
+
+       01  PTR-FACT-DIRE-LIN.
+           03 FILLER        PIC X(11) VALUE "Direccion: ".
+           03 PTR-FACT-DIRE PIC X(20).
+
+       01  PTR-FACT-TEL-LIN.
+           03 FILLER       PIC X(11) VALUE "Telefono:  ".
+           03 PTR-FACT-TEL PIC X(20).
+
+       01  PTR-FACT-TOT.
+           03 FILLER           PIC X(16) VALUE "Total a abonar:".
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03 PTR-FACT-HORAS   PIC ZZZ9,99.
+           03 FILLER           PIC X(6)  VALUE " horas".
+           03 FILLER           PIC X(3)  VALUE " - ".
+           03 FILLER           PIC X(1)  VALUE "$".
+           03 PTR-FACT-IMPORTE PIC ZZZZZZZZ9,99.
+
+       01  PTR-FACT-SEP.
+           03 FILLER PIC X(40) VALUE ALL "-".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIO.
            PERFORM LEO-PROFESORES.
+           PERFORM SALTEO-PROFESORES.
            PERFORM LEO-NOVTIMES1.
            PERFORM LEO-NOVTIMES2.
            PERFORM LEO-NOVTIMES3.
            PERFORM CARGO-TIPOS_CLASE.
-           MOVE ZERO TO WS-TOT-HOJAS.
-           MOVE ZERO TO WS-TOT-GRAL-HORAS.
-           MOVE ZERO TO WS-TOT-GRAL-IMPORTE.
+           PERFORM CARGO-TIPOS_CLASE-HIST.
+           IF (NOT RESUME-SI) THEN
+               MOVE ZERO TO WS-TOT-GRAL-HORAS
+               MOVE ZERO TO WS-TOT-GRAL-IMPORTE
+               MOVE ZERO TO WS-TOT-HOJAS
+           END-IF.
            PERFORM PROC-GENERAL UNTIL
                                 (PROF-EOF
                                  AND NOV1-EOF
@@ -280,6 +443,33 @@
            MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
            MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
 
+           DISPLAY "Fecha desde (AAAAMMDD, 0 = sin limite): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-FECHA-DESDE.
+           DISPLAY "Fecha hasta (AAAAMMDD, 99999999 = sin limite): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-FECHA-HASTA.
+           DISPLAY "Profesor (5 car., blanco = todos): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-PROF.
+
+           DISPLAY "Lineas por hoja (001-999, blanco = 060): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MAX-LINEAS.
+           IF (WS-MAX-LINEAS = ZERO) THEN
+               MOVE 60 TO WS-MAX-LINEAS
+           END-IF.
+           IF (WS-MAX-LINEAS > 999) THEN
+               MOVE 999 TO WS-MAX-LINEAS
+           END-IF.
+
+           DISPLAY "Reanudar desde el ultimo checkpoint (S/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RESUME.
+           IF (RESUME-SI) THEN
+               PERFORM LEO-CHECKPOINT
+           END-IF.
+
            OPEN INPUT PROFESORES.
            IF (NOT PROF-OK) THEN
                DISPLAY "ERROR EN OPEN Profesores: " PROF-ESTADO
@@ -315,21 +505,122 @@
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT NOVTIMES.
+           IF (RESUME-SI) THEN
+               OPEN EXTEND NOVTIMES
+               IF (NOT NOV-OK) THEN
+                   OPEN OUTPUT NOVTIMES
+               END-IF
+           ELSE
+               OPEN OUTPUT NOVTIMES
+           END-IF.
            IF (NOT NOV-OK) THEN
                DISPLAY "ERROR EN OPEN NovTimes: " NOV-ESTADO
                PERFORM FIN
                STOP RUN
            END-IF.
 
-       LEO-PROFESORES.
-           READ PROFESORES RECORD INTO REG-PROF.
-           IF ((NOT PROF-OK) AND (NOT PROF-EOF)) THEN
-               DISPLAY "ERROR EN READ Profesores: " PROF-ESTADO
+           IF (RESUME-SI) THEN
+               OPEN EXTEND LISTADO
+               IF (NOT LIS-OK) THEN
+                   OPEN OUTPUT LISTADO
+               END-IF
+           ELSE
+               OPEN OUTPUT LISTADO
+           END-IF.
+           IF (NOT LIS-OK) THEN
+               DISPLAY "ERROR EN OPEN Listado: " LIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           IF (RESUME-SI) THEN
+               OPEN EXTEND RESTART
+               IF (NOT RST-OK) THEN
+                   OPEN OUTPUT RESTART
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART
+           END-IF.
+           IF (NOT RST-OK) THEN
+               DISPLAY "ERROR EN OPEN Restart: " RST-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           IF (RESUME-SI) THEN
+               OPEN EXTEND FACTURAS
+               IF (NOT FAC-OK) THEN
+                   OPEN OUTPUT FACTURAS
+               END-IF
+           ELSE
+               OPEN OUTPUT FACTURAS
+           END-IF.
+           IF (NOT FAC-OK) THEN
+               DISPLAY "ERROR EN OPEN Facturas: " FAC-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           IF (RESUME-SI) THEN
+               OPEN EXTEND EXCEPCIONES
+               IF (NOT EXC-OK) THEN
+                   OPEN OUTPUT EXCEPCIONES
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPCIONES
+           END-IF.
+           IF (NOT EXC-OK) THEN
+               DISPLAY "ERROR EN OPEN Excepciones: " EXC-ESTADO
                PERFORM FIN
                STOP RUN
            END-IF.
 
+       LEO-CHECKPOINT.
+           OPEN INPUT RESTART.
+           IF (RST-OK) THEN
+               PERFORM UNTIL (RST-EOF)
+                   READ RESTART RECORD INTO REG-RST
+                   IF ((NOT RST-OK) AND (NOT RST-EOF)) THEN
+                       DISPLAY "ERROR EN READ Restart: " RST-ESTADO
+                   END-IF
+                   IF (RST-OK) THEN
+                       MOVE REG-RST-NUMERO       TO WS-CHECKPOINT-NUMERO
+                       MOVE REG-RST-TOT-HORAS    TO WS-TOT-GRAL-HORAS
+                       MOVE REG-RST-TOT-IMPORTE  TO WS-TOT-GRAL-IMPORTE
+                       MOVE REG-RST-TOT-HOJAS    TO WS-TOT-HOJAS
+                   END-IF
+               END-PERFORM
+               CLOSE RESTART
+           END-IF.
+
+       SALTEO-PROFESORES.
+           PERFORM UNTIL (PROF-EOF)
+                          OR (REG-PROF-NUMERO > WS-CHECKPOINT-NUMERO)
+               PERFORM LEO-PROFESORES
+           END-PERFORM.
+
+       LEO-PROFESORES.
+           MOVE "N" TO WS-PASA-FILTRO-PROF.
+           PERFORM UNTIL (PROF-EOF) OR (PASA-FILTRO-PROF)
+               READ PROFESORES RECORD INTO REG-PROF
+               IF ((NOT PROF-OK) AND (NOT PROF-EOF)) THEN
+                   DISPLAY "ERROR EN READ Profesores: " PROF-ESTADO
+                   PERFORM FIN
+                   STOP RUN
+               END-IF
+               IF (NOT PROF-EOF) THEN
+                   PERFORM VERIFICO-FILTRO-PROF
+               END-IF
+           END-PERFORM.
+
+       VERIFICO-FILTRO-PROF.
+           MOVE "S" TO WS-PASA-FILTRO-PROF.
+           IF (WS-FILTRO-PROF NOT = SPACES) THEN
+               IF (REG-PROF-NUMERO NOT = WS-FILTRO-PROF) THEN
+                   MOVE "N" TO WS-PASA-FILTRO-PROF
+               END-IF
+           END-IF.
+
        LEO-TIPOS_CLASE.
            READ TIPOS_CLASE RECORD INTO REG-TIP.
            IF ((NOT TIP-OK) AND (NOT TIP-EOF)) THEN
@@ -338,49 +629,158 @@
                STOP RUN
            END-IF.
 
-       LEO-NOVTIMES1.
-           READ NOVTIMES1 RECORD INTO REG-NOV1.
-           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
-               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+       LEO-TIPOS_CLASE-HIST.
+           READ TIPOSCLASEHIST RECORD INTO REG-HIS.
+           IF ((NOT HIS-OK) AND (NOT HIS-EOF)) THEN
+               DISPLAY "ERROR EN READ TiposClaseHist: " HIS-ESTADO
                PERFORM FIN
                STOP RUN
            END-IF.
+
+       LEO-NOVTIMES1.
+           MOVE "N" TO WS-PASA-FILTRO-NOV1.
+           PERFORM UNTIL (NOV1-EOF) OR (PASA-FILTRO-NOV1)
+               READ NOVTIMES1 RECORD INTO REG-NOV1
+               IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+                   DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+                   PERFORM FIN
+                   STOP RUN
+               END-IF
+               IF (NOT NOV1-EOF) THEN
+                   PERFORM VERIFICO-FILTRO-NOV1
+               END-IF
+           END-PERFORM.
            IF (NOV1-EOF) THEN
                MOVE WS-NOV-INV TO REG-NOV1
            END-IF.
 
-       LEO-NOVTIMES2.
-           READ NOVTIMES2 RECORD INTO REG-NOV2.
-           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
-               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
-               PERFORM FIN
-               STOP RUN
+       VERIFICO-FILTRO-NOV1.
+           MOVE "S" TO WS-PASA-FILTRO-NOV1.
+           IF (REG-NOV1-FECHA < WS-FILTRO-FECHA-DESDE) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV1
+           END-IF.
+           IF (REG-NOV1-FECHA > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV1
+           END-IF.
+           IF (WS-FILTRO-PROF NOT = SPACES) THEN
+               IF (REG-NOV1-NUMERO NOT = WS-FILTRO-PROF) THEN
+                   MOVE "N" TO WS-PASA-FILTRO-NOV1
+               END-IF
+           END-IF.
+           IF (REG-NOV1-NUMERO NOT > WS-CHECKPOINT-NUMERO) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV1
            END-IF.
+
+       LEO-NOVTIMES2.
+           MOVE "N" TO WS-PASA-FILTRO-NOV2.
+           PERFORM UNTIL (NOV2-EOF) OR (PASA-FILTRO-NOV2)
+               READ NOVTIMES2 RECORD INTO REG-NOV2
+               IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+                   DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+                   PERFORM FIN
+                   STOP RUN
+               END-IF
+               IF (NOT NOV2-EOF) THEN
+                   PERFORM VERIFICO-FILTRO-NOV2
+               END-IF
+           END-PERFORM.
            IF (NOV2-EOF) THEN
                MOVE WS-NOV-INV TO REG-NOV2
            END-IF.
 
-       LEO-NOVTIMES3.
-           READ NOVTIMES3 RECORD INTO REG-NOV3.
-           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
-               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
-               PERFORM FIN
-               STOP RUN
+       VERIFICO-FILTRO-NOV2.
+           MOVE "S" TO WS-PASA-FILTRO-NOV2.
+           IF (REG-NOV2-FECHA < WS-FILTRO-FECHA-DESDE) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV2
+           END-IF.
+           IF (REG-NOV2-FECHA > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV2
+           END-IF.
+           IF (WS-FILTRO-PROF NOT = SPACES) THEN
+               IF (REG-NOV2-NUMERO NOT = WS-FILTRO-PROF) THEN
+                   MOVE "N" TO WS-PASA-FILTRO-NOV2
+               END-IF
+           END-IF.
+           IF (REG-NOV2-NUMERO NOT > WS-CHECKPOINT-NUMERO) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV2
            END-IF.
+
+       LEO-NOVTIMES3.
+           MOVE "N" TO WS-PASA-FILTRO-NOV3.
+           PERFORM UNTIL (NOV3-EOF) OR (PASA-FILTRO-NOV3)
+               READ NOVTIMES3 RECORD INTO REG-NOV3
+               IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+                   DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+                   PERFORM FIN
+                   STOP RUN
+               END-IF
+               IF (NOT NOV3-EOF) THEN
+                   PERFORM VERIFICO-FILTRO-NOV3
+               END-IF
+           END-PERFORM.
            IF (NOV3-EOF) THEN
                MOVE WS-NOV-INV TO REG-NOV3
            END-IF.
 
+       VERIFICO-FILTRO-NOV3.
+           MOVE "S" TO WS-PASA-FILTRO-NOV3.
+           IF (REG-NOV3-FECHA < WS-FILTRO-FECHA-DESDE) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV3
+           END-IF.
+           IF (REG-NOV3-FECHA > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV3
+           END-IF.
+           IF (WS-FILTRO-PROF NOT = SPACES) THEN
+               IF (REG-NOV3-NUMERO NOT = WS-FILTRO-PROF) THEN
+                   MOVE "N" TO WS-PASA-FILTRO-NOV3
+               END-IF
+           END-IF.
+           IF (REG-NOV3-NUMERO NOT > WS-CHECKPOINT-NUMERO) THEN
+               MOVE "N" TO WS-PASA-FILTRO-NOV3
+           END-IF.
+
        CARGO-TIPOS_CLASE.
            PERFORM LEO-TIPOS_CLASE.
            MOVE 1 TO WS-TIP-INDICE.
            PERFORM
            UNTIL (TIP-EOF)
+               IF (NOT RESUME-SI) THEN
+                   PERFORM VALIDO-TARIFA
+               END-IF
                MOVE REG-TIP TO TAB-TIP(WS-TIP-INDICE)
                ADD 1 TO WS-TIP-INDICE
                PERFORM LEO-TIPOS_CLASE
            END-PERFORM.
 
+       CARGO-TIPOS_CLASE-HIST.
+           MOVE 1 TO WS-HIS-INDICE.
+           MOVE ZERO TO WS-HIS-CANTIDAD.
+           OPEN INPUT TIPOSCLASEHIST.
+           IF (HIS-OK) THEN
+               PERFORM LEO-TIPOS_CLASE-HIST
+               PERFORM
+               UNTIL (HIS-EOF)
+                   MOVE REG-HIS TO TAB-HIS(WS-HIS-INDICE)
+                   ADD 1 TO WS-HIS-INDICE
+                   ADD 1 TO WS-HIS-CANTIDAD
+                   PERFORM LEO-TIPOS_CLASE-HIST
+               END-PERFORM
+               CLOSE TIPOSCLASEHIST
+           END-IF.
+
+       VALIDO-TARIFA.
+           IF (REG-TIP-TARIFA < WS-TARIFA-MIN)
+                    OR (REG-TIP-TARIFA > WS-TARIFA-MAX) THEN
+               MOVE "TARIFA" TO REG-EXC-TIPO
+               MOVE SPACES   TO REG-EXC-NUMERO
+               MOVE ZERO     TO REG-EXC-FECHA
+               MOVE SPACES   TO REG-EXC-SUCURSAL
+               MOVE REG-TIP-TIP_CLASE TO REG-EXC-TIP_CLASE
+               MOVE REG-TIP-TARIFA    TO REG-EXC-VALOR
+               MOVE "TARIFA FUERA DE RANGO"   TO REG-EXC-MOTIVO
+               WRITE REG-EXC
+           END-IF.
+
        PROC-GENERAL.
            PERFORM DET-PROFESOR-MEN.
            IF (WS-NOV-MEN-NUMERO = REG-PROF-NUMERO) THEN
@@ -401,6 +801,71 @@
            ADD WS-TOT-PROF-HORAS TO WS-TOT-GRAL-HORAS.
            ADD WS-TOT-PROF-IMPORTE TO WS-TOT-GRAL-IMPORTE.
            PERFORM IMPRIMO-TOT-PROF.
+           PERFORM IMPRIMO-FACTURA.
+           PERFORM FLUSH-BUF-NOVTIMES.
+           PERFORM FLUSH-BUF-LISTADO.
+           PERFORM FLUSH-BUF-FACTURA.
+           PERFORM FLUSH-BUF-EXCEPCIONES.
+           PERFORM GRABO-CHECKPOINT.
+
+       FLUSH-BUF-NOVTIMES.
+           MOVE ZERO TO WS-BUF-INDICE.
+           PERFORM WS-BUF-NOV-CANT TIMES
+               ADD 1 TO WS-BUF-INDICE
+               MOVE TAB-BUF-NOV(WS-BUF-INDICE) TO REG-NOV
+               WRITE REG-NOV
+           END-PERFORM.
+           MOVE ZERO TO WS-BUF-NOV-CANT.
+
+       FLUSH-BUF-LISTADO.
+           MOVE ZERO TO WS-BUF-INDICE.
+           PERFORM WS-BUF-LIS-CANT TIMES
+               ADD 1 TO WS-BUF-INDICE
+               MOVE TAB-BUF-LIS(WS-BUF-INDICE) TO REG-LISTADO
+               WRITE REG-LISTADO
+           END-PERFORM.
+           MOVE ZERO TO WS-BUF-LIS-CANT.
+
+       FLUSH-BUF-FACTURA.
+           MOVE ZERO TO WS-BUF-INDICE.
+           PERFORM WS-BUF-FACT-CANT TIMES
+               ADD 1 TO WS-BUF-INDICE
+               MOVE TAB-BUF-FACT(WS-BUF-INDICE) TO REG-FACTURA
+               WRITE REG-FACTURA
+           END-PERFORM.
+           MOVE ZERO TO WS-BUF-FACT-CANT.
+
+       FLUSH-BUF-EXCEPCIONES.
+           MOVE ZERO TO WS-BUF-INDICE.
+           PERFORM WS-BUF-EXC-CANT TIMES
+               ADD 1 TO WS-BUF-INDICE
+               MOVE TAB-BUF-EXC(WS-BUF-INDICE) TO REG-EXC
+               WRITE REG-EXC
+           END-PERFORM.
+           MOVE ZERO TO WS-BUF-EXC-CANT.
+
+       AGREGO-BUF-NOVTIMES.
+           ADD 1 TO WS-BUF-NOV-CANT.
+           MOVE REG-NOV TO TAB-BUF-NOV(WS-BUF-NOV-CANT).
+
+       AGREGO-BUF-LISTADO.
+           ADD 1 TO WS-BUF-LIS-CANT.
+           MOVE REG-LISTADO TO TAB-BUF-LIS(WS-BUF-LIS-CANT).
+
+       AGREGO-BUF-FACTURA.
+           ADD 1 TO WS-BUF-FACT-CANT.
+           MOVE REG-FACTURA TO TAB-BUF-FACT(WS-BUF-FACT-CANT).
+
+       AGREGO-BUF-EXCEPCIONES.
+           ADD 1 TO WS-BUF-EXC-CANT.
+           MOVE REG-EXC TO TAB-BUF-EXC(WS-BUF-EXC-CANT).
+
+       GRABO-CHECKPOINT.
+           MOVE WS-NOV-MEN-NUMERO    TO REG-RST-NUMERO.
+           MOVE WS-TOT-GRAL-HORAS    TO REG-RST-TOT-HORAS.
+           MOVE WS-TOT-GRAL-IMPORTE  TO REG-RST-TOT-IMPORTE.
+           MOVE WS-TOT-HOJAS         TO REG-RST-TOT-HOJAS.
+           WRITE REG-RST.
 
        DET-PROFESOR-MEN.
            MOVE "ZZZZZ" TO WS-NOV-MEN-NUMERO.
@@ -418,6 +883,8 @@
        CARGO-PROFESOR.
            MOVE REG-PROF-NUMERO TO WS-PROF-ACT-NUMERO.
            MOVE REG-PROF-NOMBRE TO WS-PROF-ACT-NOMBRE.
+           MOVE REG-PROF-DIRE   TO WS-PROF-ACT-DIRE.
+           MOVE REG-PROF-TEL    TO WS-PROF-ACT-TEL.
            PERFORM LEO-PROFESORES.
 
        PROC-PROFESOR.
@@ -514,7 +981,8 @@
 
        PROC-NOVTIMES.
            MOVE WS-NOV-ACT TO REG-NOV.
-           WRITE REG-NOV.
+           PERFORM AGREGO-BUF-NOVTIMES.
+           PERFORM VALIDO-HORAS.
            PERFORM BUSCO-TIPO_CLASE.
            MOVE WS-TIP-ACT-TARIFA TO WS-NOV-ACT-IMPORTE.
            MULTIPLY WS-NOV-ACT-HORAS BY WS-NOV-ACT-IMPORTE.
@@ -522,6 +990,19 @@
            ADD WS-NOV-ACT-IMPORTE TO WS-TOT-FECH-IMPORTE.
            PERFORM IMPRIMO-NOV.
 
+       VALIDO-HORAS.
+           IF (WS-NOV-ACT-HORAS < WS-HORAS-MIN)
+                    OR (WS-NOV-ACT-HORAS > WS-HORAS-MAX) THEN
+               MOVE "HORAS " TO REG-EXC-TIPO
+               MOVE WS-NOV-ACT-NUMERO    TO REG-EXC-NUMERO
+               MOVE WS-NOV-ACT-FECHA     TO REG-EXC-FECHA
+               MOVE WS-NOV-ACT-SUCURSAL  TO REG-EXC-SUCURSAL
+               MOVE WS-NOV-ACT-TIP_CLASE TO REG-EXC-TIP_CLASE
+               MOVE WS-NOV-ACT-HORAS     TO REG-EXC-VALOR
+               MOVE "HORAS FUERA DE RANGO"   TO REG-EXC-MOTIVO
+               PERFORM AGREGO-BUF-EXCEPCIONES
+           END-IF.
+
        BUSCO-TIPO_CLASE.
            SET I TO 1.
            SEARCH TAB-TIP
@@ -529,16 +1010,36 @@
                        MOVE TAB-TIP-DESC(I) TO WS-TIP-ACT-DESC
                        MOVE TAB-TIP-TARIFA(I) TO WS-TIP-ACT-TARIFA
            END-SEARCH.
+           PERFORM BUSCO-TARIFA-VIGENTE.
+
+       BUSCO-TARIFA-VIGENTE.
+           MOVE ZERO TO WS-HIS-VIGENCIA-MAX.
+           SET H TO 1.
+           PERFORM WS-HIS-CANTIDAD TIMES
+               IF (TAB-HIS-TIP_CLASE(H) = WS-NOV-ACT-TIP_CLASE)
+                       AND (TAB-HIS-VIGENCIA(H) NOT > WS-NOV-ACT-FECHA)
+                       AND (TAB-HIS-VIGENCIA(H) NOT <
+                            WS-HIS-VIGENCIA-MAX) THEN
+                   MOVE TAB-HIS-VIGENCIA(H) TO WS-HIS-VIGENCIA-MAX
+                   MOVE TAB-HIS-TARIFA(H)   TO WS-TIP-ACT-TARIFA
+               END-IF
+               SET H UP BY 1
+           END-PERFORM.
 
        IMPRIMO-CAB.
            ADD 1 TO WS-TOT-HOJAS.
            MOVE WS-TOT-HOJAS TO PTR-CAB-HOJA.
            MOVE WS-PROF-ACT-NUMERO TO PTR-PROF-NUMERO.
            MOVE WS-PROF-ACT-NOMBRE TO PTR-PROF-NOMBRE.
-           DISPLAY PTR-CAB.
-           DISPLAY PTR-TIT.
-           DISPLAY PTR-PROF.
-           DISPLAY PTR-NOV-CAB.
+           MOVE PTR-CAB TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
+           MOVE PTR-TIT TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
+           MOVE PTR-PROF TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
+           MOVE PTR-NOV-CAB TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
+           MOVE ZERO TO WS-LIN-HOJA.
 
        IMPRIMO-NOV.
            MOVE WS-NOV-ACT-FECHA-DD TO PTR-NOV-DET-DD.
@@ -549,22 +1050,47 @@
            MOVE WS-TIP-ACT-TARIFA TO PTR-NOV-DET-TARIFA.
            MOVE WS-NOV-ACT-HORAS TO PTR-NOV-DET-HORAS.
            MOVE WS-NOV-ACT-IMPORTE TO PTR-NOV-DET-IMPORTE.
-           DISPLAY PTR-NOV-DET.
+           MOVE PTR-NOV-DET TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
+           ADD 1 TO WS-LIN-HOJA.
+           IF (WS-LIN-HOJA >= WS-MAX-LINEAS) THEN
+               PERFORM IMPRIMO-CAB
+           END-IF.
 
        IMPRIMO-TOT-FECH.
            MOVE WS-TOT-FECH-HORAS TO PTR-TOT-FECH-HORAS.
            MOVE WS-TOT-FECH-IMPORTE TO PTR-TOT-FECH-IMPORTE.
-           DISPLAY PTR-TOT-FECH.
+           MOVE PTR-TOT-FECH TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
 
        IMPRIMO-TOT-PROF.
            MOVE WS-TOT-PROF-HORAS TO PTR-TOT-PROF-HORAS.
            MOVE WS-TOT-PROF-IMPORTE TO PTR-TOT-PROF-IMPORTE.
-           DISPLAY PTR-TOT-PROF.
+           MOVE PTR-TOT-PROF TO REG-LISTADO.
+           PERFORM AGREGO-BUF-LISTADO.
 
        IMPRIMO-TOT-GRAL.
            MOVE WS-TOT-GRAL-HORAS TO PTR-TOT-GRAL-HORAS.
            MOVE WS-TOT-GRAL-IMPORTE TO PTR-TOT-GRAL-IMPORTE.
-           DISPLAY PTR-TOT-GRAL.
+           WRITE REG-LISTADO FROM PTR-TOT-GRAL.
+
+       IMPRIMO-FACTURA.
+           MOVE WS-PROF-ACT-NUMERO TO PTR-FACT-NUMERO.
+           MOVE WS-PROF-ACT-NOMBRE TO PTR-FACT-NOMBRE.
+           MOVE PTR-FACT-CAB TO REG-FACTURA.
+           PERFORM AGREGO-BUF-FACTURA.
+           MOVE WS-PROF-ACT-DIRE TO PTR-FACT-DIRE.
+           MOVE PTR-FACT-DIRE-LIN TO REG-FACTURA.
+           PERFORM AGREGO-BUF-FACTURA.
+           MOVE WS-PROF-ACT-TEL TO PTR-FACT-TEL.
+           MOVE PTR-FACT-TEL-LIN TO REG-FACTURA.
+           PERFORM AGREGO-BUF-FACTURA.
+           MOVE WS-TOT-PROF-HORAS TO PTR-FACT-HORAS.
+           MOVE WS-TOT-PROF-IMPORTE TO PTR-FACT-IMPORTE.
+           MOVE PTR-FACT-TOT TO REG-FACTURA.
+           PERFORM AGREGO-BUF-FACTURA.
+           MOVE PTR-FACT-SEP TO REG-FACTURA.
+           PERFORM AGREGO-BUF-FACTURA.
 
        FIN.
            CLOSE PROFESORES.
@@ -573,5 +1099,9 @@
            CLOSE NOVTIMES2.
            CLOSE NOVTIMES3.
            CLOSE NOVTIMES.
+           CLOSE LISTADO.
+           CLOSE RESTART.
+           CLOSE FACTURAS.
+           CLOSE EXCEPCIONES.
 
        END PROGRAM TP1-A.
