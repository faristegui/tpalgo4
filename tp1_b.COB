@@ -17,6 +17,22 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS NOV-ESTADO.
 
+           SELECT TIPOS_CLASE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TIP-ESTADO.
+
+           SELECT CSVTREND ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-ESTADO.
+
+           SELECT RESTART ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RST-ESTADO.
+
+           SELECT TIPOSCLASEHIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIS-ESTADO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -42,6 +58,57 @@
            03 REG-NOV-TIP_CLASE   PIC X(4).
            03 REG-NOV-HORAS       PIC 9(2)V99.
 
+       FD  TIPOS_CLASE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TiposClase.txt".
+       01  REG-TIP.
+           03 REG-TIP-TIP_CLASE PIC X(04).
+           03 REG-TIP-DESC      PIC X(20).
+           03 REG-TIP-TARIFA    PIC 9(5)V99.
+
+       FD  TIPOSCLASEHIST LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TiposClaseHist.txt".
+       01  REG-HIS.
+           03 REG-HIS-TIP_CLASE PIC X(04).
+           03 REG-HIS-VIGENCIA  PIC 9(08).
+           03 REG-HIS-TARIFA    PIC 9(5)V99.
+
+       FD  CSVTREND LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/TendenciaSucursales.csv".
+       01  REG-CSV.
+           03 REG-CSV-SUC    PIC X(3).
+           03 FILLER         PIC X(1) VALUE ";".
+           03 REG-CSV-RAZON  PIC X(25).
+           03 FILLER         PIC X(1) VALUE ";".
+           03 REG-CSV-ANIO   PIC 9(4).
+           03 FILLER         PIC X(1) VALUE ";".
+           03 REG-CSV-MES    PIC 9(2).
+           03 FILLER         PIC X(1) VALUE ";".
+           03 REG-CSV-HORAS  PIC ZZ9,99.
+           03 FILLER         PIC X(1) VALUE ";".
+           03 REG-CSV-IMPORTE PIC ZZZZZ9,99.
+
+       FD  RESTART LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/CheckpointTP1B.txt".
+       01  REG-RST.
+           03 REG-RST-SUCURSAL     PIC X(3).
+           03 REG-RST-ANIO         PIC 9(4).
+           03 REG-RST-CANT-PROC    PIC 9(8).
+           03 REG-RST-TOT-HORAS    PIC 9(4)V99.
+           03 REG-RST-TOT-IMPORTE  PIC 9(7)V99.
+           03 REG-RST-TAB-SUC OCCURS 3 TIMES.
+              05 REG-RST-SUC-SUCURSAL  PIC X(3).
+              05 REG-RST-SUC-RAZON     PIC X(25).
+              05 REG-RST-SUC-ANIO OCCURS 50 TIMES.
+                 07 REG-RST-SUC-ANIO-ANIO        PIC 9(4).
+                 07 REG-RST-SUC-ANIO-TOT-HORAS   PIC 9(3)V99.
+                 07 REG-RST-SUC-ANIO-TOT-IMPORTE PIC 9(7)V99.
+                 07 REG-RST-SUC-MES OCCURS 12 TIMES.
+                    09 REG-RST-SUC-MES-TOT-HORAS   PIC 9(3)V99.
+                    09 REG-RST-SUC-MES-TOT-IMPORTE PIC 9(7)V99.
+           03 REG-RST-TAB-MES OCCURS 12 TIMES.
+              05 REG-RST-MES-TOT-HORAS   PIC 9(3).
+              05 REG-RST-MES-TOT-IMPORTE PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        77  SUC-ESTADO PIC XX.
            88 SUC-OK  VALUE 00.
@@ -51,6 +118,57 @@
            88 NOV-OK  VALUE 00.
            88 NOV-EOF VALUE 10.
 
+       77  TIP-ESTADO PIC XX.
+           88 TIP-OK  VALUE 00.
+           88 TIP-EOF VALUE 10.
+
+       77  CSV-ESTADO PIC XX.
+           88 CSV-OK  VALUE 00.
+
+       77  RST-ESTADO PIC XX.
+           88 RST-OK  VALUE 00.
+           88 RST-EOF VALUE 10.
+
+       77  HIS-ESTADO PIC XX.
+           88 HIS-OK  VALUE 00.
+           88 HIS-EOF VALUE 10.
+
+       77  WS-RESUME PIC X VALUE "N".
+           88 RESUME-SI VALUE "S".
+
+       77  WS-CHECKPOINT-CANT-PROC PIC 9(8) VALUE ZERO.
+       77  WS-CANT-PROC             PIC 9(8) VALUE ZERO.
+       77  WS-SALTEO-INDICE         PIC 9(8).
+
+       77  WS-CHECKPOINT-INTERVALO PIC 9(3) VALUE 100.
+       77  WS-CHECKPOINT-CONTADOR  PIC 9(3) VALUE ZERO.
+
+       77  WS-ANIOS-VENTANA PIC 9(2) VALUE 5.
+       77  WS-UMBRAL-BAJA   PIC 9(3) VALUE 10.
+
+       77  WS-HAY-VAR PIC X VALUE "N".
+           88 HAY-VAR VALUE "S".
+       77  WS-VAR-HORAS-PCT   PIC S9(4)V99.
+       77  WS-VAR-IMPORTE-PCT PIC S9(4)V99.
+
+       01  WS-TIP-INDICE       PIC 9(2).
+       01  WS-NOV-ACT-TARIFA   PIC 9(5)V99.
+       01  WS-NOV-ACT-IMPORTE  PIC 9(7)V99.
+       01  TAB-TIP_CLASE.
+           03 TAB-TIP OCCURS 50 TIMES INDEXED BY J.
+              05 TAB-TIP-TIP_CLASE PIC X(4).
+              05 TAB-TIP-DESC      PIC X(20).
+              05 TAB-TIP-TARIFA    PIC 9(5)V99.
+
+       77  WS-HIS-INDICE       PIC 9(4).
+       77  WS-HIS-CANTIDAD     PIC 9(4) VALUE ZERO.
+       77  WS-HIS-VIGENCIA-MAX PIC 9(8).
+       01  TAB-TIP_CLASE-HIST.
+           03 TAB-HIS OCCURS 200 TIMES INDEXED BY H.
+              05 TAB-HIS-TIP_CLASE PIC X(4).
+              05 TAB-HIS-VIGENCIA  PIC 9(8).
+              05 TAB-HIS-TARIFA    PIC 9(5)V99.
+
        01  WS-SUC-INDICE      PIC 9(2).
        01  WS-SUC-ANIO-INDICE PIC 9(4).
        01  WS-SUC-MES-INDICE  PIC 9(2).
@@ -58,16 +176,19 @@
            03 TAB-SUC OCCURS 3 TIMES INDEXED BY I.
               05 TAB-SUC-SUCURSAL            PIC X(3).
               05 TAB-SUC-RAZON               PIC X(25).
-              05 TAB-SUC-ANIO OCCURS 5 TIMES.
-                 07 TAB-SUC-ANIO-ANIO        PIC 9(4).
-                 07 TAB-SUC-ANIO-TOT-HORAS   PIC 9(3)V99 VALUE ZERO.
+              05 TAB-SUC-ANIO OCCURS 50 TIMES.
+                 07 TAB-SUC-ANIO-ANIO          PIC 9(4).
+                 07 TAB-SUC-ANIO-TOT-HORAS     PIC 9(3)V99 VALUE ZERO.
+                 07 TAB-SUC-ANIO-TOT-IMPORTE   PIC 9(7)V99 VALUE ZERO.
                  07 TAB-SUC-MES OCCURS 12 TIMES.
-                    09 TAB-SUC-MES-TOT-HORAS PIC 9(3)V99 VALUE ZERO.
+                    09 TAB-SUC-MES-TOT-HORAS   PIC 9(3)V99 VALUE ZERO.
+                    09 TAB-SUC-MES-TOT-IMPORTE PIC 9(7)V99 VALUE ZERO.
 
        01  WS-MES-INDICE PIC 9(2).
        01  TAB-MESES.
            03 TAB-MES OCCURS 12 TIMES.
-              05 TAB-MES-TOT-HORAS PIC 9(3) VALUE ZERO.
+              05 TAB-MES-TOT-HORAS   PIC 9(3) VALUE ZERO.
+              05 TAB-MES-TOT-IMPORTE PIC 9(7)V99 VALUE ZERO.
 
        01  WS-FECHA-ACT.
            03 WS-FECHA-ACT-AA PIC 9(4).
@@ -76,6 +197,7 @@
 
        77  WS-ANIO-DESDE       PIC 9(4).
        77  WS-TOT-GRAL-HORAS   PIC 9(4)V99.
+       77  WS-TOT-GRAL-IMPORTE PIC 9(7)V99.
 
        01  PTR-CAB.
            03 FILLER       PIC X(6)    VALUE "FECHA ".
@@ -121,6 +243,8 @@
            03 FILLER PIC X(3)  VALUE "Dic".
            03 FILLER PIC X(1)  VALUE SPACES.
            03 FILLER PIC X(5)  VALUE "Total".
+           03 FILLER PIC X(1)  VALUE SPACES.
+           03 FILLER PIC X(7)  VALUE "Importe".
 
        01  PTR-SUC-DET.
            03 PTR-SUC-DET-RAZON PIC X(25).
@@ -153,6 +277,19 @@
            03 FILLER            PIC X(1)    VALUE SPACES.
            03 PTR-SUC-DET-TOT   PIC 9999.
            03 FILLER            PIC X(1)    VALUE SPACES.
+           03 PTR-SUC-DET-IMPORTE PIC ZZZZZ9,99.
+
+       01  PTR-SUC-VAR.
+           03 FILLER              PIC X(26)   VALUE SPACES.
+           03 FILLER              PIC X(11)   VALUE "Var.horas: ".
+           03 PTR-SUC-VAR-HORAS   PIC -ZZZ9,99.
+           03 FILLER              PIC X(1)    VALUE "%".
+           03 FILLER              PIC X(3)    VALUE SPACES.
+           03 FILLER              PIC X(13)   VALUE "Var.importe: ".
+           03 PTR-SUC-VAR-IMPORTE PIC -ZZZ9,99.
+           03 FILLER              PIC X(1)    VALUE "%".
+           03 FILLER              PIC X(3)    VALUE SPACES.
+           03 PTR-SUC-VAR-FLAG    PIC X(20).
 
        01  PTR-TOT-GRAL.
            03 FILLER           PIC X(7)   VALUE "Totales".
@@ -183,26 +320,60 @@
            03 FILLER           PIC X(1)   VALUE SPACES.
            03 PTR-TOT-GRAL-TOT PIC 9999.
            03 FILLER           PIC X(1)   VALUE SPACES.
+           03 PTR-TOT-GRAL-IMPORTE PIC ZZZZZ9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIO.
            PERFORM CARGO-SUCURSALES.
+           PERFORM CARGO-TIPOS_CLASE.
+           PERFORM CARGO-TIPOS_CLASE-HIST.
            PERFORM LEO-NOVTIMES.
-           MOVE ZERO TO WS-TOT-GRAL-HORAS.
+           IF (RESUME-SI) THEN
+               PERFORM SALTEO-NOVTIMES
+           ELSE
+               MOVE ZERO TO WS-TOT-GRAL-HORAS
+               MOVE ZERO TO WS-TOT-GRAL-IMPORTE
+           END-IF.
            PERFORM PROC-TIMES UNTIL (NOV-EOF).
            PERFORM IMPRIMO-REPORTE.
            PERFORM FIN.
            STOP RUN.
 
        INICIO.
+           DISPLAY "Cantidad de anios (01-50, blanco = 05): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-ANIOS-VENTANA.
+           IF (WS-ANIOS-VENTANA = ZERO) THEN
+               MOVE 5 TO WS-ANIOS-VENTANA
+           END-IF.
+           IF (WS-ANIOS-VENTANA > 50) THEN
+               MOVE 50 TO WS-ANIOS-VENTANA
+           END-IF.
+
+           DISPLAY "Umbral de baja de uso en % (001-100, blanco=010): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-UMBRAL-BAJA.
+           IF (WS-UMBRAL-BAJA = ZERO) THEN
+               MOVE 10 TO WS-UMBRAL-BAJA
+           END-IF.
+
            ACCEPT WS-FECHA-ACT FROM DATE YYYYMMDD.
            MOVE WS-FECHA-ACT-AA TO WS-ANIO-DESDE.
-           SUBTRACT 5 FROM WS-ANIO-DESDE.
+           SUBTRACT WS-ANIOS-VENTANA FROM WS-ANIO-DESDE.
            MOVE WS-FECHA-ACT-DD TO PTR-CAB-DD.
            MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
            MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
 
+           DISPLAY "Reanudar desde el ultimo checkpoint (S/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RESUME.
+           IF (RESUME-SI) THEN
+               PERFORM LEO-CHECKPOINT
+               DISPLAY "Checkpoint anterior: " WS-CHECKPOINT-CANT-PROC
+                       " registros (se recalculan todos los totales)"
+           END-IF.
+
            OPEN INPUT SUCURSALES.
            IF (NOT SUC-OK) THEN
                DISPLAY "ERROR EN OPEN Sucursales: " SUC-ESTADO
@@ -217,6 +388,112 @@
                STOP RUN
            END-IF.
 
+           OPEN INPUT TIPOS_CLASE.
+           IF (NOT TIP-OK) THEN
+               DISPLAY "ERROR EN OPEN TiposClase: " TIP-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CSVTREND.
+           IF (NOT CSV-OK) THEN
+               DISPLAY "ERROR EN OPEN CsvTrend: " CSV-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           IF (RESUME-SI) THEN
+               OPEN EXTEND RESTART
+               IF (NOT RST-OK) THEN
+                   OPEN OUTPUT RESTART
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART
+           END-IF.
+           IF (NOT RST-OK) THEN
+               DISPLAY "ERROR EN OPEN Restart: " RST-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-CHECKPOINT.
+           OPEN INPUT RESTART.
+           IF (RST-OK) THEN
+               PERFORM UNTIL (RST-EOF)
+                   READ RESTART RECORD INTO REG-RST
+                   IF ((NOT RST-OK) AND (NOT RST-EOF)) THEN
+                       DISPLAY "ERROR EN READ Restart: " RST-ESTADO
+                   END-IF
+                   IF (RST-OK) THEN
+                       MOVE REG-RST-CANT-PROC TO WS-CHECKPOINT-CANT-PROC
+                       PERFORM RESTAURO-CHECKPOINT
+                   END-IF
+               END-PERFORM
+               CLOSE RESTART
+           END-IF.
+
+       RESTAURO-CHECKPOINT.
+           MOVE REG-RST-TOT-HORAS   TO WS-TOT-GRAL-HORAS.
+           MOVE REG-RST-TOT-IMPORTE TO WS-TOT-GRAL-IMPORTE.
+           MOVE 1 TO WS-SUC-INDICE.
+           PERFORM 3 TIMES
+               MOVE REG-RST-SUC-SUCURSAL(WS-SUC-INDICE)
+                   TO TAB-SUC-SUCURSAL(WS-SUC-INDICE)
+               MOVE REG-RST-SUC-RAZON(WS-SUC-INDICE)
+                   TO TAB-SUC-RAZON(WS-SUC-INDICE)
+               MOVE 1 TO WS-SUC-ANIO-INDICE
+               PERFORM WS-ANIOS-VENTANA TIMES
+                   MOVE REG-RST-SUC-ANIO-ANIO
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                     TO TAB-SUC-ANIO-ANIO
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                   MOVE REG-RST-SUC-ANIO-TOT-HORAS
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                     TO TAB-SUC-ANIO-TOT-HORAS
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                   MOVE REG-RST-SUC-ANIO-TOT-IMPORTE
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                     TO TAB-SUC-ANIO-TOT-IMPORTE
+                       (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                   MOVE 1 TO WS-SUC-MES-INDICE
+                   PERFORM 12 TIMES
+                       MOVE REG-RST-SUC-MES-TOT-HORAS
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                            WS-SUC-MES-INDICE)
+                         TO TAB-SUC-MES-TOT-HORAS
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                            WS-SUC-MES-INDICE)
+                       MOVE REG-RST-SUC-MES-TOT-IMPORTE
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                            WS-SUC-MES-INDICE)
+                         TO TAB-SUC-MES-TOT-IMPORTE
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                            WS-SUC-MES-INDICE)
+                       ADD 1 TO WS-SUC-MES-INDICE
+                   END-PERFORM
+                   ADD 1 TO WS-SUC-ANIO-INDICE
+               END-PERFORM
+               ADD 1 TO WS-SUC-INDICE
+           END-PERFORM.
+           MOVE 1 TO WS-MES-INDICE.
+           PERFORM 12 TIMES
+               MOVE REG-RST-MES-TOT-HORAS(WS-MES-INDICE)
+                   TO TAB-MES-TOT-HORAS(WS-MES-INDICE)
+               MOVE REG-RST-MES-TOT-IMPORTE(WS-MES-INDICE)
+                   TO TAB-MES-TOT-IMPORTE(WS-MES-INDICE)
+               ADD 1 TO WS-MES-INDICE
+           END-PERFORM.
+
+       SALTEO-NOVTIMES.
+           MOVE ZERO TO WS-SALTEO-INDICE.
+           PERFORM UNTIL (NOV-EOF)
+                       OR (WS-SALTEO-INDICE NOT <
+                           WS-CHECKPOINT-CANT-PROC)
+               ADD 1 TO WS-SALTEO-INDICE
+               ADD 1 TO WS-CANT-PROC
+               PERFORM LEO-NOVTIMES
+           END-PERFORM.
+
        LEO-SUCURSALES.
            READ SUCURSALES RECORD INTO REG-SUC.
            IF ((NOT SUC-OK) AND (NOT SUC-EOF)) THEN
@@ -233,6 +510,46 @@
                STOP RUN
            END-IF.
 
+       LEO-TIPOS_CLASE.
+           READ TIPOS_CLASE RECORD INTO REG-TIP.
+           IF ((NOT TIP-OK) AND (NOT TIP-EOF)) THEN
+               DISPLAY "ERROR EN READ TiposClase: " TIP-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-TIPOS_CLASE.
+           PERFORM LEO-TIPOS_CLASE.
+           MOVE 1 TO WS-TIP-INDICE.
+           PERFORM UNTIL (TIP-EOF)
+               MOVE REG-TIP TO TAB-TIP(WS-TIP-INDICE)
+               ADD 1 TO WS-TIP-INDICE
+               PERFORM LEO-TIPOS_CLASE
+           END-PERFORM.
+
+       LEO-TIPOS_CLASE-HIST.
+           READ TIPOSCLASEHIST RECORD INTO REG-HIS.
+           IF ((NOT HIS-OK) AND (NOT HIS-EOF)) THEN
+               DISPLAY "ERROR EN READ TiposClaseHist: " HIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-TIPOS_CLASE-HIST.
+           MOVE 1 TO WS-HIS-INDICE.
+           MOVE ZERO TO WS-HIS-CANTIDAD.
+           OPEN INPUT TIPOSCLASEHIST.
+           IF (HIS-OK) THEN
+               PERFORM LEO-TIPOS_CLASE-HIST
+               PERFORM UNTIL (HIS-EOF)
+                   MOVE REG-HIS TO TAB-HIS(WS-HIS-INDICE)
+                   ADD 1 TO WS-HIS-INDICE
+                   ADD 1 TO WS-HIS-CANTIDAD
+                   PERFORM LEO-TIPOS_CLASE-HIST
+               END-PERFORM
+               CLOSE TIPOSCLASEHIST
+           END-IF.
+
        CARGO-SUCURSALES.
            PERFORM LEO-SUCURSALES.
            MOVE 1 TO WS-SUC-INDICE.
@@ -246,7 +563,7 @@
 
        CARGO-ANIOS.
            MOVE 1 TO WS-SUC-ANIO-INDICE.
-           PERFORM UNTIL (WS-SUC-ANIO-INDICE > 5)
+           PERFORM UNTIL (WS-SUC-ANIO-INDICE > WS-ANIOS-VENTANA)
                MOVE WS-FECHA-ACT-AA
                     TO TAB-SUC-ANIO-ANIO(WS-SUC-INDICE,
                                          WS-SUC-ANIO-INDICE)
@@ -259,21 +576,130 @@
            END-PERFORM.
 
        PROC-TIMES.
-           IF (REG-NOV-FECHA-AA >= WS-ANIO-DESDE) THEN
+           ADD 1 TO WS-CANT-PROC.
+           IF (REG-NOV-FECHA-AA > WS-ANIO-DESDE) THEN
                PERFORM BUSCO-SUCURSAL
                PERFORM BUSCO-ANIO
+               PERFORM BUSCO-TARIFA
+               MULTIPLY REG-NOV-HORAS BY WS-NOV-ACT-TARIFA
+                   GIVING WS-NOV-ACT-IMPORTE
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN IMPORTE NOVTIMES "
+                               REG-NOV-NUMERO
+               END-MULTIPLY
                ADD REG-NOV-HORAS
                    TO TAB-SUC-MES-TOT-HORAS(WS-SUC-INDICE,
                                             WS-SUC-ANIO-INDICE,
                                             REG-NOV-FECHA-MM)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL MES SUCURSAL "
+                               REG-NOV-SUCURSAL
+               END-ADD
+               ADD WS-NOV-ACT-IMPORTE
+                   TO TAB-SUC-MES-TOT-IMPORTE(WS-SUC-INDICE,
+                                              WS-SUC-ANIO-INDICE,
+                                              REG-NOV-FECHA-MM)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL MES SUCURSAL "
+                               REG-NOV-SUCURSAL
+               END-ADD
                ADD REG-NOV-HORAS
                    TO TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
                                              WS-SUC-ANIO-INDICE)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL ANIO SUCURSAL "
+                               REG-NOV-SUCURSAL
+               END-ADD
+               ADD WS-NOV-ACT-IMPORTE
+                   TO TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                                               WS-SUC-ANIO-INDICE)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL ANIO SUCURSAL "
+                               REG-NOV-SUCURSAL
+               END-ADD
                ADD REG-NOV-HORAS TO TAB-MES-TOT-HORAS(REG-NOV-FECHA-MM)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL MES GENERAL "
+                               REG-NOV-FECHA-MM
+               END-ADD
+               ADD WS-NOV-ACT-IMPORTE
+                   TO TAB-MES-TOT-IMPORTE(REG-NOV-FECHA-MM)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL MES GENERAL "
+                               REG-NOV-FECHA-MM
+               END-ADD
                ADD REG-NOV-HORAS TO WS-TOT-GRAL-HORAS
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL GENERAL HORAS"
+               END-ADD
+               ADD WS-NOV-ACT-IMPORTE TO WS-TOT-GRAL-IMPORTE
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: DESBORDE EN TOTAL GRAL IMPORTE"
+               END-ADD
            END-IF.
+           PERFORM GRABO-CHECKPOINT.
            PERFORM LEO-NOVTIMES.
 
+       GRABO-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-CONTADOR.
+           IF (WS-CHECKPOINT-CONTADOR >= WS-CHECKPOINT-INTERVALO) THEN
+               MOVE REG-NOV-SUCURSAL    TO REG-RST-SUCURSAL
+               MOVE REG-NOV-FECHA-AA    TO REG-RST-ANIO
+               MOVE WS-CANT-PROC        TO REG-RST-CANT-PROC
+               MOVE WS-TOT-GRAL-HORAS   TO REG-RST-TOT-HORAS
+               MOVE WS-TOT-GRAL-IMPORTE TO REG-RST-TOT-IMPORTE
+               MOVE 1 TO WS-SUC-INDICE
+               PERFORM 3 TIMES
+                   MOVE TAB-SUC-SUCURSAL(WS-SUC-INDICE)
+                       TO REG-RST-SUC-SUCURSAL(WS-SUC-INDICE)
+                   MOVE TAB-SUC-RAZON(WS-SUC-INDICE)
+                       TO REG-RST-SUC-RAZON(WS-SUC-INDICE)
+                   MOVE 1 TO WS-SUC-ANIO-INDICE
+                   PERFORM WS-ANIOS-VENTANA TIMES
+                       MOVE TAB-SUC-ANIO-ANIO
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                         TO REG-RST-SUC-ANIO-ANIO
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                       MOVE TAB-SUC-ANIO-TOT-HORAS
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                         TO REG-RST-SUC-ANIO-TOT-HORAS
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                       MOVE TAB-SUC-ANIO-TOT-IMPORTE
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                         TO REG-RST-SUC-ANIO-TOT-IMPORTE
+                           (WS-SUC-INDICE, WS-SUC-ANIO-INDICE)
+                       MOVE 1 TO WS-SUC-MES-INDICE
+                       PERFORM 12 TIMES
+                           MOVE TAB-SUC-MES-TOT-HORAS
+                               (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                                WS-SUC-MES-INDICE)
+                             TO REG-RST-SUC-MES-TOT-HORAS
+                               (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                                WS-SUC-MES-INDICE)
+                           MOVE TAB-SUC-MES-TOT-IMPORTE
+                               (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                                WS-SUC-MES-INDICE)
+                             TO REG-RST-SUC-MES-TOT-IMPORTE
+                               (WS-SUC-INDICE, WS-SUC-ANIO-INDICE,
+                                WS-SUC-MES-INDICE)
+                           ADD 1 TO WS-SUC-MES-INDICE
+                       END-PERFORM
+                       ADD 1 TO WS-SUC-ANIO-INDICE
+                   END-PERFORM
+                   ADD 1 TO WS-SUC-INDICE
+               END-PERFORM
+               MOVE 1 TO WS-MES-INDICE
+               PERFORM 12 TIMES
+                   MOVE TAB-MES-TOT-HORAS(WS-MES-INDICE)
+                       TO REG-RST-MES-TOT-HORAS(WS-MES-INDICE)
+                   MOVE TAB-MES-TOT-IMPORTE(WS-MES-INDICE)
+                       TO REG-RST-MES-TOT-IMPORTE(WS-MES-INDICE)
+                   ADD 1 TO WS-MES-INDICE
+               END-PERFORM
+               WRITE REG-RST
+               MOVE ZERO TO WS-CHECKPOINT-CONTADOR
+           END-IF.
+
        BUSCO-SUCURSAL.
            SET I TO 1.
            SEARCH TAB-SUC
@@ -281,6 +707,29 @@
                        MOVE I TO WS-SUC-INDICE
            END-SEARCH.
 
+       BUSCO-TARIFA.
+           MOVE ZERO TO WS-NOV-ACT-TARIFA.
+           SET J TO 1.
+           SEARCH TAB-TIP
+                  WHEN TAB-TIP-TIP_CLASE(J) = REG-NOV-TIP_CLASE
+                       MOVE TAB-TIP-TARIFA(J) TO WS-NOV-ACT-TARIFA
+           END-SEARCH.
+           PERFORM BUSCO-TARIFA-VIGENTE.
+
+       BUSCO-TARIFA-VIGENTE.
+           MOVE ZERO TO WS-HIS-VIGENCIA-MAX.
+           SET H TO 1.
+           PERFORM WS-HIS-CANTIDAD TIMES
+               IF (TAB-HIS-TIP_CLASE(H) = REG-NOV-TIP_CLASE)
+                       AND (TAB-HIS-VIGENCIA(H) NOT > REG-NOV-FECHA)
+                       AND (TAB-HIS-VIGENCIA(H) NOT <
+                            WS-HIS-VIGENCIA-MAX) THEN
+                   MOVE TAB-HIS-VIGENCIA(H) TO WS-HIS-VIGENCIA-MAX
+                   MOVE TAB-HIS-TARIFA(H)   TO WS-NOV-ACT-TARIFA
+               END-IF
+               SET H UP BY 1
+           END-PERFORM.
+
        BUSCO-ANIO.
            MOVE WS-FECHA-ACT-AA TO WS-SUC-ANIO-INDICE.
            SUBTRACT REG-NOV-FECHA-AA FROM WS-SUC-ANIO-INDICE.
@@ -299,9 +748,9 @@
 
        IMPRIMO-SUC-DET.
            MOVE TAB-SUC-RAZON(WS-SUC-INDICE) TO PTR-SUC-DET-RAZON.
-           MOVE 5 TO WS-SUC-ANIO-INDICE.
+           MOVE WS-ANIOS-VENTANA TO WS-SUC-ANIO-INDICE.
            PERFORM UNTIL WS-SUC-ANIO-INDICE = 0
-               IF WS-SUC-ANIO-INDICE NOT = 5 THEN
+               IF WS-SUC-ANIO-INDICE NOT = WS-ANIOS-VENTANA THEN
                    MOVE SPACES TO PTR-SUC-DET-RAZON
                END-IF
                MOVE TAB-SUC-ANIO-ANIO(WS-SUC-INDICE,
@@ -358,8 +807,73 @@
                MOVE TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
                                            WS-SUC-ANIO-INDICE)
                     TO PTR-SUC-DET-TOT
+               MOVE TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                                             WS-SUC-ANIO-INDICE)
+                    TO PTR-SUC-DET-IMPORTE
+               PERFORM CALCULO-VAR-ANIO
+               PERFORM GRABO-CSV-ANIO
                SUBTRACT 1 FROM WS-SUC-ANIO-INDICE
                DISPLAY PTR-SUC-DET
+               IF (HAY-VAR) THEN
+                   DISPLAY PTR-SUC-VAR
+               END-IF
+           END-PERFORM.
+
+       CALCULO-VAR-ANIO.
+           MOVE "N" TO WS-HAY-VAR.
+           MOVE SPACES TO PTR-SUC-VAR-FLAG.
+           MOVE ZERO TO WS-VAR-HORAS-PCT.
+           MOVE ZERO TO WS-VAR-IMPORTE-PCT.
+           IF (WS-SUC-ANIO-INDICE < WS-ANIOS-VENTANA) THEN
+               IF (TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
+                       WS-SUC-ANIO-INDICE + 1) NOT = ZERO) THEN
+                   COMPUTE WS-VAR-HORAS-PCT =
+                       ((TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE) -
+                         TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE + 1)) /
+                        TAB-SUC-ANIO-TOT-HORAS(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE + 1)) * 100
+                   MOVE WS-VAR-HORAS-PCT TO PTR-SUC-VAR-HORAS
+                   MOVE "S" TO WS-HAY-VAR
+               END-IF
+               IF (TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                       WS-SUC-ANIO-INDICE + 1) NOT = ZERO) THEN
+                   COMPUTE WS-VAR-IMPORTE-PCT =
+                       ((TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE) -
+                         TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE + 1)) /
+                        TAB-SUC-ANIO-TOT-IMPORTE(WS-SUC-INDICE,
+                            WS-SUC-ANIO-INDICE + 1)) * 100
+                   MOVE WS-VAR-IMPORTE-PCT TO PTR-SUC-VAR-IMPORTE
+                   MOVE "S" TO WS-HAY-VAR
+               END-IF
+               IF (WS-VAR-HORAS-PCT < 0) AND
+                  ((0 - WS-VAR-HORAS-PCT) > WS-UMBRAL-BAJA) THEN
+                   MOVE "*** BAJA DE USO ***" TO PTR-SUC-VAR-FLAG
+               END-IF
+           END-IF.
+
+       GRABO-CSV-ANIO.
+           MOVE 1 TO WS-MES-INDICE.
+           PERFORM UNTIL WS-MES-INDICE > 12
+               MOVE TAB-SUC-SUCURSAL(WS-SUC-INDICE) TO REG-CSV-SUC
+               MOVE TAB-SUC-RAZON(WS-SUC-INDICE)    TO REG-CSV-RAZON
+               MOVE TAB-SUC-ANIO-ANIO(WS-SUC-INDICE,
+                                      WS-SUC-ANIO-INDICE)
+                    TO REG-CSV-ANIO
+               MOVE WS-MES-INDICE TO REG-CSV-MES
+               MOVE TAB-SUC-MES-TOT-HORAS(WS-SUC-INDICE,
+                                          WS-SUC-ANIO-INDICE,
+                                          WS-MES-INDICE)
+                    TO REG-CSV-HORAS
+               MOVE TAB-SUC-MES-TOT-IMPORTE(WS-SUC-INDICE,
+                                            WS-SUC-ANIO-INDICE,
+                                            WS-MES-INDICE)
+                    TO REG-CSV-IMPORTE
+               WRITE REG-CSV
+               ADD 1 TO WS-MES-INDICE
            END-PERFORM.
 
        IMPRIMO-TOT-GRAL.
@@ -376,10 +890,14 @@
            MOVE TAB-MES-TOT-HORAS(11) TO PTR-TOT-GRAL-NOV
            MOVE TAB-MES-TOT-HORAS(12) TO PTR-TOT-GRAL-DIC
            MOVE WS-TOT-GRAL-HORAS TO PTR-TOT-GRAL-TOT
+           MOVE WS-TOT-GRAL-IMPORTE TO PTR-TOT-GRAL-IMPORTE
            DISPLAY PTR-TOT-GRAL.
 
        FIN.
            CLOSE SUCURSALES.
            CLOSE NOVTIMES.
+           CLOSE TIPOS_CLASE.
+           CLOSE CSVTREND.
+           CLOSE RESTART.
 
        END PROGRAM TP1-B.
