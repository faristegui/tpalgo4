@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP1-E.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFESORES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROF-ESTADO.
+
+           SELECT NOVTIMES1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV1-ESTADO.
+
+           SELECT NOVTIMES2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV2-ESTADO.
+
+           SELECT NOVTIMES3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOV3-ESTADO.
+
+           SELECT LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIS-ESTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PROFESORES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/Profesores.txt".
+       01  REG-PROF.
+           03 REG-PROF-NUMERO PIC X(5).
+           03 REG-PROF-DNI    PIC 9(8).
+           03 REG-PROF-NOMBRE PIC X(25).
+           03 REG-PROF-DIRE   PIC X(20).
+           03 REG-PROF-TEL    PIC X(20).
+
+       FD  NOVTIMES1 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes1.txt".
+       01  REG-NOV1.
+           03 REG-NOV1-NUMERO      PIC X(5).
+           03 REG-NOV1-FECHA       PIC 9(8).
+           03 REG-NOV1-SUCURSAL    PIC X(3).
+           03 REG-NOV1-TIP_CLASE   PIC X(4).
+           03 REG-NOV1-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES2 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes2.txt".
+       01  REG-NOV2.
+           03 REG-NOV2-NUMERO      PIC X(5).
+           03 REG-NOV2-FECHA       PIC 9(8).
+           03 REG-NOV2-SUCURSAL    PIC X(3).
+           03 REG-NOV2-TIP_CLASE   PIC X(4).
+           03 REG-NOV2-HORAS       PIC 9(2)V99.
+
+       FD  NOVTIMES3 LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/NovTimes3.txt".
+       01  REG-NOV3.
+           03 REG-NOV3-NUMERO      PIC X(5).
+           03 REG-NOV3-FECHA       PIC 9(8).
+           03 REG-NOV3-SUCURSAL    PIC X(3).
+           03 REG-NOV3-TIP_CLASE   PIC X(4).
+           03 REG-NOV3-HORAS       PIC 9(2)V99.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "files/ListadoReconciliacionProf.txt".
+       01  REG-LISTADO PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PROF-ESTADO PIC XX.
+           88 PROF-OK  VALUE 00.
+           88 PROF-EOF VALUE 10.
+
+       77  NOV1-ESTADO PIC XX.
+           88 NOV1-OK  VALUE 00.
+           88 NOV1-EOF VALUE 10.
+
+       77  NOV2-ESTADO PIC XX.
+           88 NOV2-OK  VALUE 00.
+           88 NOV2-EOF VALUE 10.
+
+       77  NOV3-ESTADO PIC XX.
+           88 NOV3-OK  VALUE 00.
+           88 NOV3-EOF VALUE 10.
+
+       77  LIS-ESTADO PIC XX.
+           88 LIS-OK VALUE 00.
+
+       77  WS-FILTRO-FECHA-DESDE PIC 9(8) VALUE 0.
+       77  WS-FILTRO-FECHA-HASTA PIC 9(8) VALUE 99999999.
+
+       77  WS-PROF-INDICE PIC 9(4).
+       01  TAB-PROFESORES.
+           03 TAB-PROF OCCURS 1000 TIMES INDEXED BY J.
+              05 TAB-PROF-NUMERO PIC X(5).
+              05 TAB-PROF-NOMBRE PIC X(25).
+              05 TAB-PROF-ACTIVO PIC X(1) VALUE "N".
+                 88 PROF-TAB-ACTIVO VALUE "S".
+
+       77  WS-NUMERO-BUSCADO PIC X(5).
+
+       77  WS-TOT-PROF PIC 9(5).
+       77  WS-TOT-INACTIVOS PIC 9(5).
+
+       01  WS-FECHA-ACT.
+           03 WS-FECHA-ACT-AA PIC 9(4).
+           03 WS-FECHA-ACT-MM PIC 9(2).
+           03 WS-FECHA-ACT-DD PIC 9(2).
+
+       01  PTR-CAB.
+           03 FILLER       PIC X(6)  VALUE "FECHA ".
+           03 PTR-CAB-DD   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-MM   PIC 99.
+           03 FILLER       PIC X(1)  VALUE "/".
+           03 PTR-CAB-AA   PIC 9999.
+           03 FILLER       PIC X(67) VALUE SPACES.
+
+       01  PTR-TIT.
+           03 FILLER PIC X(06) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE "Reconciliacion de profesores".
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(28) VALUE "sin actividad registrada".
+           03 FILLER PIC X(06) VALUE SPACES.
+
+       01  PTR-RANGO.
+           03 FILLER         PIC X(12) VALUE "Periodo del ".
+           03 PTR-RANGO-DESDE PIC 9(8).
+           03 FILLER         PIC X(5)  VALUE " al  ".
+           03 PTR-RANGO-HASTA PIC 9(8).
+
+       01  PTR-INA-CAB.
+           03 FILLER PIC X(8)  VALUE "Profesor".
+           03 FILLER PIC X(4)  VALUE SPACES.
+           03 FILLER PIC X(25) VALUE "Nombre".
+
+       01  PTR-INA-DET.
+           03 PTR-INA-DET-NUMERO PIC X(5).
+           03 FILLER             PIC X(7)  VALUE SPACES.
+           03 PTR-INA-DET-NOMBRE PIC X(25).
+
+       01  PTR-TOT-INA.
+           03 FILLER           PIC X(40) VALUE
+              "Total de profesores sin actividad:     ".
+           03 PTR-TOT-INA-CANT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM CARGO-PROFESORES.
+           PERFORM LEO-NOVTIMES1.
+           PERFORM MARCO-NOVTIMES1 UNTIL (NOV1-EOF).
+           PERFORM LEO-NOVTIMES2.
+           PERFORM MARCO-NOVTIMES2 UNTIL (NOV2-EOF).
+           PERFORM LEO-NOVTIMES3.
+           PERFORM MARCO-NOVTIMES3 UNTIL (NOV3-EOF).
+           PERFORM IMPRIMO-CAB.
+           PERFORM IMPRIMO-INACTIVOS.
+           PERFORM IMPRIMO-TOT-INA.
+           PERFORM FIN.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-FECHA-ACT FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-ACT-DD TO PTR-CAB-DD.
+           MOVE WS-FECHA-ACT-MM TO PTR-CAB-MM.
+           MOVE WS-FECHA-ACT-AA TO PTR-CAB-AA.
+
+           DISPLAY "Fecha desde (AAAAMMDD, 0 = sin limite): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-FECHA-DESDE.
+           DISPLAY "Fecha hasta (AAAAMMDD, 99999999 = sin limite): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-FECHA-HASTA.
+
+           OPEN INPUT PROFESORES.
+           IF (NOT PROF-OK) THEN
+               DISPLAY "ERROR EN OPEN Profesores: " PROF-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES1.
+           IF (NOT NOV1-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES2.
+           IF (NOT NOV2-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NOVTIMES3.
+           IF (NOT NOV3-OK) THEN
+               DISPLAY "ERROR EN OPEN NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF (NOT LIS-OK) THEN
+               DISPLAY "ERROR EN OPEN Listado: " LIS-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-PROFESORES.
+           READ PROFESORES RECORD INTO REG-PROF.
+           IF ((NOT PROF-OK) AND (NOT PROF-EOF)) THEN
+               DISPLAY "ERROR EN READ Profesores: " PROF-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES1.
+           READ NOVTIMES1 RECORD INTO REG-NOV1.
+           IF ((NOT NOV1-OK) AND (NOT NOV1-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes1: " NOV1-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES2.
+           READ NOVTIMES2 RECORD INTO REG-NOV2.
+           IF ((NOT NOV2-OK) AND (NOT NOV2-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes2: " NOV2-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       LEO-NOVTIMES3.
+           READ NOVTIMES3 RECORD INTO REG-NOV3.
+           IF ((NOT NOV3-OK) AND (NOT NOV3-EOF)) THEN
+               DISPLAY "ERROR EN READ NovTimes3: " NOV3-ESTADO
+               PERFORM FIN
+               STOP RUN
+           END-IF.
+
+       CARGO-PROFESORES.
+           PERFORM LEO-PROFESORES.
+           MOVE 1 TO WS-PROF-INDICE.
+           MOVE ZERO TO WS-TOT-PROF.
+           PERFORM
+           UNTIL (PROF-EOF)
+               MOVE REG-PROF-NUMERO TO TAB-PROF-NUMERO(WS-PROF-INDICE)
+               MOVE REG-PROF-NOMBRE TO TAB-PROF-NOMBRE(WS-PROF-INDICE)
+               MOVE "N" TO TAB-PROF-ACTIVO(WS-PROF-INDICE)
+               ADD 1 TO WS-PROF-INDICE
+               ADD 1 TO WS-TOT-PROF
+               PERFORM LEO-PROFESORES
+           END-PERFORM.
+
+       MARCO-NOVTIMES1.
+           IF (REG-NOV1-FECHA NOT < WS-FILTRO-FECHA-DESDE) AND
+              (REG-NOV1-FECHA NOT > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE REG-NOV1-NUMERO TO WS-NUMERO-BUSCADO
+               PERFORM MARCO-PROFESOR
+           END-IF.
+           PERFORM LEO-NOVTIMES1.
+
+       MARCO-NOVTIMES2.
+           IF (REG-NOV2-FECHA NOT < WS-FILTRO-FECHA-DESDE) AND
+              (REG-NOV2-FECHA NOT > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE REG-NOV2-NUMERO TO WS-NUMERO-BUSCADO
+               PERFORM MARCO-PROFESOR
+           END-IF.
+           PERFORM LEO-NOVTIMES2.
+
+       MARCO-NOVTIMES3.
+           IF (REG-NOV3-FECHA NOT < WS-FILTRO-FECHA-DESDE) AND
+              (REG-NOV3-FECHA NOT > WS-FILTRO-FECHA-HASTA) THEN
+               MOVE REG-NOV3-NUMERO TO WS-NUMERO-BUSCADO
+               PERFORM MARCO-PROFESOR
+           END-IF.
+           PERFORM LEO-NOVTIMES3.
+
+       MARCO-PROFESOR.
+           SET J TO 1.
+           SEARCH TAB-PROF
+                  WHEN TAB-PROF-NUMERO(J) = WS-NUMERO-BUSCADO
+                       MOVE "S" TO TAB-PROF-ACTIVO(J)
+           END-SEARCH.
+
+       IMPRIMO-CAB.
+           WRITE REG-LISTADO FROM PTR-CAB.
+           WRITE REG-LISTADO FROM PTR-TIT.
+           MOVE WS-FILTRO-FECHA-DESDE TO PTR-RANGO-DESDE.
+           MOVE WS-FILTRO-FECHA-HASTA TO PTR-RANGO-HASTA.
+           WRITE REG-LISTADO FROM PTR-RANGO.
+           WRITE REG-LISTADO FROM PTR-INA-CAB.
+
+       IMPRIMO-INACTIVOS.
+           MOVE ZERO TO WS-TOT-INACTIVOS.
+           SET J TO 1.
+           PERFORM WS-TOT-PROF TIMES
+               IF (NOT PROF-TAB-ACTIVO(J)) THEN
+                   MOVE TAB-PROF-NUMERO(J) TO PTR-INA-DET-NUMERO
+                   MOVE TAB-PROF-NOMBRE(J) TO PTR-INA-DET-NOMBRE
+                   WRITE REG-LISTADO FROM PTR-INA-DET
+                   ADD 1 TO WS-TOT-INACTIVOS
+               END-IF
+               SET J UP BY 1
+           END-PERFORM.
+
+       IMPRIMO-TOT-INA.
+           MOVE WS-TOT-INACTIVOS TO PTR-TOT-INA-CANT.
+           WRITE REG-LISTADO FROM PTR-TOT-INA.
+
+       FIN.
+           CLOSE PROFESORES.
+           CLOSE NOVTIMES1.
+           CLOSE NOVTIMES2.
+           CLOSE NOVTIMES3.
+           CLOSE LISTADO.
+
+       END PROGRAM TP1-E.
